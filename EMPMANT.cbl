@@ -0,0 +1,580 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPMANT.
+000300 AUTHOR. DEPARTAMENTO DE PROCESO DE DATOS.
+000400 INSTALLATION. OFICINA CENTRAL.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    PROGRAMA.....: EMPMANT
+000900*    DESCRIPCION..: MANTENIMIENTO INTERACTIVO DEL MAESTRO DE
+001000*                   EMPLEADOS (ALTAS, BAJAS, MODIFICACIONES Y
+001100*                   CONSULTAS) SOBRE UN FICHERO INDEXADO POR
+001200*                   EMPLEADOS-ID, COMO COMPLEMENTO AL PROGRAMA
+001300*                   Ficheros QUE SOLO SABE AÑADIR REGISTROS AL
+001400*                   HISTORICO SECUENCIAL empleados.csv.
+001500*
+001600*    HISTORIAL DE MODIFICACIONES
+001700*    FECHA       AUTOR   DESCRIPCION
+001800*    ----------  ------  ------------------------------------
+001900*    2026-08-09  JCR     PROGRAMA INICIAL.
+001910*    2026-08-09  JCR     ALTA, MODIFICACION Y CONSULTA AMPLIADAS
+001920*                        CON DEPARTAMENTO, FECHA DE ALTA Y
+001930*                        SALARIO.
+001940*    2026-08-09  JCR     EL SALARIO SE TECLEA AHORA A TRAVES DE UN
+001950*                        CAMPO INTERMEDIO PARA RESPETAR LOS
+001960*                        DECIMALES, IGUAL QUE EN Ficheros. LA
+001970*                        MODIFICACION DEJA INTACTO CUALQUIER CAMPO
+001975*                        EN EL QUE SE PULSE ENTER SIN TECLEAR NADA
+001990*    2026-08-09  JCR     EL MAESTRO SE RECONSTRUYE DESDE
+001995*                        empleados.csv AL ARRANCAR Y SE VUELCA DE
+001996*                        NUEVO A empleados.csv TRAS CADA ALTA,
+001997*                        BAJA O MODIFICACION, PARA QUE Ficheros Y
+001998*                        EMPMANT TRABAJEN SIEMPRE SOBRE LOS MISMOS
+001999*                        DATOS.
+002001*    2026-08-09  JCR     FECHA DE ALTA Y SALARIO VALIDADOS COMO
+002002*                        NUMERICOS (Y LA FECHA, DISTINTA DE CERO)
+002003*                        EN ALTA Y MODIFICACION, IGUAL QUE YA SE
+002004*                        HACIA EN Ficheros.
+002005*    2026-08-09  JCR     EL IDENTIFICADOR TECLEADO EN ALTA Y EN
+002006*                        BAJA/MODIFICACION/CONSULTA SE VALIDA
+002007*                        AHORA CON UN CAMPO INTERMEDIO (NUMERICO
+002008*                        Y DISTINTO DE CERO), IGUAL QUE EN
+002009*                        Ficheros, PARA EVITAR ACEPTAR UN ID
+002010*                        MAL TECLEADO COMO CERO.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT EMPLEADOS-MAESTRO
+002900         ASSIGN TO "EMPMAEST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS EMPLEADOS-ID
+003300         FILE STATUS IS FS-STATUS.
+003310
+003320     SELECT EMPLEADOS-ARCHIVO
+003330         ASSIGN TO "g:\Usuarios\empleados.csv"
+003340         ORGANIZATION IS LINE SEQUENTIAL
+003350         FILE STATUS IS FS-STATUS-CSV.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  EMPLEADOS-MAESTRO.
+003800 COPY EMPREG.
+003900
+003910 FD  EMPLEADOS-ARCHIVO.
+003920 01  CSV-REGISTRO.
+003930     05 CSV-ID                 PIC 9(05).
+003940     05 CSV-NOMBRE             PIC X(20).
+003950     05 CSV-APELLIDO1          PIC X(20).
+003960     05 CSV-APELLIDO2          PIC X(20).
+003970     05 CSV-DEPTO              PIC X(03).
+003980     05 CSV-FECHA-ALTA         PIC 9(08).
+003990     05 CSV-SALARIO            PIC 9(07)V99.
+003995
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*    LITERALES DE PANTALLA
+004300******************************************************************
+004400 01  MANT-TITULO-MENU     PIC X(40) VALUE
+004500     "MANTENIMIENTO DE EMPLEADOS".
+004600 01  MANT-MENU-1          PIC X(30) VALUE
+004650     "1. ALTA DE EMPLEADO".
+004700 01  MANT-MENU-2          PIC X(30) VALUE
+004750     "2. BAJA DE EMPLEADO".
+004800 01  MANT-MENU-3          PIC X(30) VALUE
+004900     "3. MODIFICACION DE EMPLEADO".
+005000 01  MANT-MENU-4          PIC X(30) VALUE
+005050     "4. CONSULTA DE EMPLEADO".
+005100 01  MANT-MENU-5          PIC X(30) VALUE
+005150     "5. FIN DEL PROGRAMA".
+005200 01  MANT-PROMPT-OPCION       PIC X(30) VALUE
+005300     "TECLEE UNA OPCION (1-5): ".
+005400 01  MANT-PROMPT-ID           PIC X(30) VALUE
+005500     "IDENTIFICADOR DE EMPLEADO: ".
+005510 01  MANT-PROMPT-DEPTO        PIC X(50) VALUE
+005520     "DEPARTAMENTO (ADM/VEN/PRD/RRH/TEC): ".
+005530 01  MANT-PROMPT-FECHA        PIC X(40) VALUE
+005540     "FECHA DE ALTA (AAAAMMDD): ".
+005550 01  MANT-PROMPT-SALARIO      PIC X(60) VALUE
+005560     "SALARIO, 9 DIGITOS SIN PUNTO (7 ENT+2 DEC): ".
+005570 01  MANT-MSG-DEPTO-INVALIDO  PIC X(48) VALUE
+005580     "DEPARTAMENTO INVALIDO: ADM/VEN/PRD/RRH/TEC.".
+005581 01  MANT-MSG-FECHA-INVALIDA  PIC X(50) VALUE
+005582     "FECHA INVALIDA: DEBE SER NUMERICA Y DISTINTA DE 0".
+005583 01  MANT-MSG-SALARIO-INVALIDO PIC X(48) VALUE
+005584     "SALARIO INVALIDO: DEBE SER NUMERICO.".
+005585 01  MANT-MSG-ID-INVALIDO      PIC X(58) VALUE
+005586     "IDENTIFICADOR INVALIDO: DEBE SER NUMERICO Y DISTINTO DE 0".
+005600
+005700******************************************************************
+005800*    CONMUTADORES DE CONTROL DEL PROGRAMA
+005900******************************************************************
+006000 01  MANT-SWITCHES.
+006100     05 MANT-FIN-SW                PIC X(01) VALUE "N".
+006200        88 MANT-FIN-PROGRAMA               VALUE "S".
+006300     05 MANT-ENCONTRADO-SW         PIC X(01) VALUE "N".
+006400        88 MANT-REGISTRO-ENCONTRADO        VALUE "S".
+006410     05 MANT-DEPTO-INVALIDO-SW     PIC X(01) VALUE "N".
+006420        88 MANT-DEPTO-INVALIDO             VALUE "S".
+006421     05 MANT-CAMPO-INVALIDO-SW     PIC X(01) VALUE "N".
+006422        88 MANT-CAMPO-INVALIDO             VALUE "S".
+006430     05 MANT-FIN-CSV-SW            PIC X(01) VALUE "N".
+006440        88 MANT-FIN-CSV                     VALUE "S".
+006500
+006510 01  ENTRADA-DEPTO                 PIC X(03).
+006520     88 ENTRADA-DEPTO-VALIDO       VALUES "ADM" "VEN" "PRD"
+006530                                          "RRH" "TEC".
+006535 01  ENTRADA-ID                    PIC X(05).
+006540
+006550******************************************************************
+006560*    CAMPOS INTERMEDIOS PARA LA MODIFICACION: SE ACEPTA SOBRE
+006570*    ELLOS Y SOLO SE TRASLADAN AL REGISTRO SI NO SE HA DEJADO EL
+006580*    CAMPO EN BLANCO (ENTER PARA NO CAMBIAR).
+006590******************************************************************
+006591 01  ENTRADA-NOMBRE                PIC X(20).
+006592 01  ENTRADA-APELLIDO1             PIC X(20).
+006593 01  ENTRADA-APELLIDO2             PIC X(20).
+006594 01  ENTRADA-FECHA-ALTA            PIC X(08).
+006595 01  ENTRADA-SALARIO               PIC X(09).
+006596 01  ENTRADA-SALARIO-NUM           REDEFINES ENTRADA-SALARIO
+006597                                         PIC 9(07)V99.
+006598
+006600 01  MANT-OPCION                   PIC X(01).
+006700     88 MANT-OPC-ALTA                      VALUE "1".
+006800     88 MANT-OPC-BAJA                      VALUE "2".
+006900     88 MANT-OPC-MODIFICAR                 VALUE "3".
+007000     88 MANT-OPC-CONSULTAR                 VALUE "4".
+007100     88 MANT-OPC-SALIR                     VALUE "5".
+007200     88 MANT-OPC-VALIDA        VALUES "1" "2" "3" "4" "5".
+007300
+007400 01  FS-STATUS                     PIC X(02).
+007450 01  FS-STATUS-CSV                 PIC X(02).
+007500
+007600 PROCEDURE DIVISION.
+007700******************************************************************
+007800*    0000-MAINLINE
+007900*    CONTROLA LA SECUENCIA GENERAL DEL PROGRAMA.
+008000******************************************************************
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INICIALIZAR
+008300         THRU 1000-EXIT.
+008400
+008500     PERFORM 2000-PROCESO-MENU
+008600         THRU 2000-EXIT
+008700         UNTIL MANT-FIN-PROGRAMA.
+008800
+008900     PERFORM 9000-FINALIZAR
+009000         THRU 9000-EXIT.
+009100
+009200     STOP RUN.
+009300
+009400 0000-EXIT.
+009500     EXIT.
+009600
+009700******************************************************************
+009800*    1000-INICIALIZAR
+009900*    RECONSTRUYE EL MAESTRO INDEXADO A PARTIR DE empleados.csv (LA
+009901*    FUENTE DE DATOS QUE MANTIENE Ficheros) Y LO DEJA ABIERTO EN
+009902*    MODO I-O PARA EL RESTO DEL PROGRAMA.
+010100******************************************************************
+010200 1000-INICIALIZAR.
+010210     OPEN OUTPUT EMPLEADOS-MAESTRO.
+010220     IF FS-STATUS NOT = "00"
+010230         DISPLAY "ERROR FATAL AL CREAR EL MAESTRO. STATUS: "
+010240             FS-STATUS
+010250         MOVE "S" TO MANT-FIN-SW
+010260     ELSE
+010270         PERFORM 1050-CARGAR-DESDE-CSV
+010280             THRU 1050-EXIT
+010700         CLOSE EMPLEADOS-MAESTRO
+010710         OPEN I-O EMPLEADOS-MAESTRO
+010900         IF FS-STATUS NOT = "00"
+011000             DISPLAY "ERROR FATAL AL ABRIR EL MAESTRO. STATUS: "
+011100                 FS-STATUS
+011200             MOVE "S" TO MANT-FIN-SW
+011300         END-IF
+011310     END-IF.
+011400
+011500 1000-EXIT.
+011600     EXIT.
+011610
+011620******************************************************************
+011630*    1050-CARGAR-DESDE-CSV
+011640*    LEE empleados.csv SECUENCIALMENTE Y VUELCA CADA REGISTRO EN
+011650*    EL MAESTRO INDEXADO. SI empleados.csv TODAVIA NO EXISTE (NO
+011660*    SE HA DADO NINGUN ALTA POR Ficheros), EL MAESTRO QUEDA VACIO.
+011670******************************************************************
+011680 1050-CARGAR-DESDE-CSV.
+011690     OPEN INPUT EMPLEADOS-ARCHIVO.
+011700     IF FS-STATUS-CSV = "00"
+011710         MOVE "N" TO MANT-FIN-CSV-SW
+011720         PERFORM 1060-LEER-UN-REGISTRO-CSV
+011730             THRU 1060-EXIT
+011740             UNTIL MANT-FIN-CSV
+011750         CLOSE EMPLEADOS-ARCHIVO
+011760     END-IF.
+011770
+011780 1050-EXIT.
+011790     EXIT.
+011800
+011810 1060-LEER-UN-REGISTRO-CSV.
+011820     READ EMPLEADOS-ARCHIVO
+011830         AT END
+011840             MOVE "S" TO MANT-FIN-CSV-SW
+011850         NOT AT END
+011860             MOVE CSV-ID          TO EMPLEADOS-ID
+011870             MOVE CSV-NOMBRE      TO EMPLEADOS-NOMBRE
+011880             MOVE CSV-APELLIDO1   TO EMPLEADOS-APELLIDO1
+011890             MOVE CSV-APELLIDO2   TO EMPLEADOS-APELLIDO2
+011900             MOVE CSV-DEPTO       TO EMPLEADOS-DEPTO
+011910             MOVE CSV-FECHA-ALTA  TO EMPLEADOS-FECHA-ALTA
+011920             MOVE CSV-SALARIO     TO EMPLEADOS-SALARIO
+011930             WRITE EMPLEADOS-REGISTRO
+011940     END-READ.
+011950
+011960 1060-EXIT.
+011970     EXIT.
+011980
+011800******************************************************************
+011900*    2000-PROCESO-MENU
+012000*    PRESENTA EL MENU, LEE LA OPCION Y LA DESPACHA.
+012100******************************************************************
+012200 2000-PROCESO-MENU.
+012300     PERFORM 2100-MOSTRAR-MENU
+012400         THRU 2100-EXIT.
+012500     PERFORM 2200-LEER-OPCION
+012600         THRU 2200-EXIT.
+012700
+012800     EVALUATE TRUE
+012900         WHEN MANT-OPC-ALTA
+013000             PERFORM 3000-ALTA THRU 3000-EXIT
+013100         WHEN MANT-OPC-BAJA
+013200             PERFORM 4000-BAJA THRU 4000-EXIT
+013300         WHEN MANT-OPC-MODIFICAR
+013400             PERFORM 5000-MODIFICAR THRU 5000-EXIT
+013500         WHEN MANT-OPC-CONSULTAR
+013600             PERFORM 6000-CONSULTAR THRU 6000-EXIT
+013700         WHEN MANT-OPC-SALIR
+013800             MOVE "S" TO MANT-FIN-SW
+013900     END-EVALUATE.
+014000
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400 2100-MOSTRAR-MENU.
+014500     DISPLAY SPACE.
+014600     DISPLAY MANT-TITULO-MENU.
+014700     DISPLAY MANT-MENU-1.
+014800     DISPLAY MANT-MENU-2.
+014900     DISPLAY MANT-MENU-3.
+015000     DISPLAY MANT-MENU-4.
+015100     DISPLAY MANT-MENU-5.
+015200
+015300 2100-EXIT.
+015400     EXIT.
+015500
+015600 2200-LEER-OPCION.
+015700     MOVE SPACE TO MANT-OPCION.
+015800     PERFORM UNTIL MANT-OPC-VALIDA
+015900         DISPLAY MANT-PROMPT-OPCION
+016000         ACCEPT MANT-OPCION
+016100         IF NOT MANT-OPC-VALIDA
+016200             DISPLAY "OPCION NO VALIDA, VUELVA A INTENTARLO."
+016300         END-IF
+016400     END-PERFORM.
+016500
+016600 2200-EXIT.
+016700     EXIT.
+016800
+016900******************************************************************
+017000*    3000-ALTA
+017100*    DA DE ALTA UN EMPLEADO NUEVO. RECHAZA EL ALTA SI LA CLAVE
+017200*    YA EXISTE EN EL MAESTRO.
+017300******************************************************************
+017400 3000-ALTA.
+017500     MOVE "S" TO MANT-CAMPO-INVALIDO-SW.
+017510     PERFORM UNTIL NOT MANT-CAMPO-INVALIDO
+017520         DISPLAY MANT-PROMPT-ID
+017530         ACCEPT ENTRADA-ID
+017540         IF ENTRADA-ID IS NUMERIC AND ENTRADA-ID NOT = ZERO
+017550             MOVE ENTRADA-ID TO EMPLEADOS-ID
+017560             MOVE "N" TO MANT-CAMPO-INVALIDO-SW
+017570         ELSE
+017580             DISPLAY MANT-MSG-ID-INVALIDO
+017590         END-IF
+017600     END-PERFORM.
+017700
+017800     READ EMPLEADOS-MAESTRO
+017900         INVALID KEY
+018000             NEXT SENTENCE
+019000     END-READ.
+019100     IF FS-STATUS = "00"
+019200         DISPLAY "YA EXISTE UN EMPLEADO CON ESE IDENTIFICADOR."
+019300     ELSE
+019400         DISPLAY "NOMBRE: "
+019500         ACCEPT EMPLEADOS-NOMBRE
+019600         DISPLAY "PRIMER APELLIDO: "
+019700         ACCEPT EMPLEADOS-APELLIDO1
+019800         DISPLAY "SEGUNDO APELLIDO: "
+019900         ACCEPT EMPLEADOS-APELLIDO2
+019905         MOVE "S" TO MANT-DEPTO-INVALIDO-SW
+019910         PERFORM UNTIL NOT MANT-DEPTO-INVALIDO
+019915             DISPLAY MANT-PROMPT-DEPTO
+019920             ACCEPT ENTRADA-DEPTO
+019925             IF ENTRADA-DEPTO-VALIDO
+019930                 MOVE ENTRADA-DEPTO TO EMPLEADOS-DEPTO
+019935                 MOVE "N" TO MANT-DEPTO-INVALIDO-SW
+019940             ELSE
+019945                 DISPLAY MANT-MSG-DEPTO-INVALIDO
+019950             END-IF
+019955         END-PERFORM
+019960         MOVE "S" TO MANT-CAMPO-INVALIDO-SW
+019961         PERFORM UNTIL NOT MANT-CAMPO-INVALIDO
+019962             DISPLAY MANT-PROMPT-FECHA
+019963             ACCEPT ENTRADA-FECHA-ALTA
+019964             IF ENTRADA-FECHA-ALTA IS NUMERIC
+019965                 AND ENTRADA-FECHA-ALTA NOT = ZERO
+019966                 MOVE ENTRADA-FECHA-ALTA TO EMPLEADOS-FECHA-ALTA
+019967                 MOVE "N" TO MANT-CAMPO-INVALIDO-SW
+019968             ELSE
+019969                 DISPLAY MANT-MSG-FECHA-INVALIDA
+019970             END-IF
+019971         END-PERFORM
+019972         MOVE "S" TO MANT-CAMPO-INVALIDO-SW
+019973         PERFORM UNTIL NOT MANT-CAMPO-INVALIDO
+019974             DISPLAY MANT-PROMPT-SALARIO
+019975             ACCEPT ENTRADA-SALARIO
+019976             IF ENTRADA-SALARIO IS NUMERIC
+019977                 MOVE ENTRADA-SALARIO-NUM TO EMPLEADOS-SALARIO
+019978                 MOVE "N" TO MANT-CAMPO-INVALIDO-SW
+019979             ELSE
+019980                 DISPLAY MANT-MSG-SALARIO-INVALIDO
+019981             END-IF
+019982         END-PERFORM
+020000         WRITE EMPLEADOS-REGISTRO
+020100             INVALID KEY
+020200                 DISPLAY "ERROR AL DAR DE ALTA. STATUS: "
+020300                     FS-STATUS
+020400             NOT INVALID KEY
+020500                 DISPLAY "ALTA REALIZADA CON EXITO."
+020550                 PERFORM 8000-VOLCAR-A-CSV THRU 8000-EXIT
+020600         END-WRITE
+020700     END-IF.
+020800
+020900 3000-EXIT.
+021000     EXIT.
+021100
+021200******************************************************************
+021300*    4000-BAJA
+021400*    ELIMINA UN EMPLEADO EXISTENTE DEL MAESTRO.
+021500******************************************************************
+021600 4000-BAJA.
+021700     PERFORM 7000-LOCALIZAR-REGISTRO THRU 7000-EXIT.
+021800     IF MANT-REGISTRO-ENCONTRADO
+021900         DELETE EMPLEADOS-MAESTRO
+022000             INVALID KEY
+022100                 DISPLAY "ERROR AL DAR DE BAJA. STATUS: "
+022200                     FS-STATUS
+022300             NOT INVALID KEY
+022400                 DISPLAY "BAJA REALIZADA CON EXITO."
+022450                 PERFORM 8000-VOLCAR-A-CSV THRU 8000-EXIT
+022500         END-DELETE
+022600     END-IF.
+022700
+022800 4000-EXIT.
+022900     EXIT.
+023000
+023100******************************************************************
+023200*    5000-MODIFICAR
+023300*    REESCRIBE LOS DATOS DE UN EMPLEADO YA EXISTENTE.
+023400******************************************************************
+023500 5000-MODIFICAR.
+023600     PERFORM 7000-LOCALIZAR-REGISTRO THRU 7000-EXIT.
+023700     IF MANT-REGISTRO-ENCONTRADO
+023800         DISPLAY "NOMBRE ACTUAL......: " EMPLEADOS-NOMBRE
+023900         DISPLAY "NUEVO NOMBRE (ENTER PARA NO CAMBIAR): "
+023950         ACCEPT ENTRADA-NOMBRE
+023960         IF ENTRADA-NOMBRE NOT = SPACES
+023970             MOVE ENTRADA-NOMBRE TO EMPLEADOS-NOMBRE
+023980         END-IF
+024100         DISPLAY "1ER APELLIDO ACTUAL: " EMPLEADOS-APELLIDO1
+024200         DISPLAY "NUEVO 1ER APELLIDO (ENTER PARA NO CAMBIAR): "
+024250         ACCEPT ENTRADA-APELLIDO1
+024260         IF ENTRADA-APELLIDO1 NOT = SPACES
+024270             MOVE ENTRADA-APELLIDO1 TO EMPLEADOS-APELLIDO1
+024280         END-IF
+024400         DISPLAY "2DO APELLIDO ACTUAL: " EMPLEADOS-APELLIDO2
+024500         DISPLAY "NUEVO 2DO APELLIDO (ENTER PARA NO CAMBIAR): "
+024550         ACCEPT ENTRADA-APELLIDO2
+024560         IF ENTRADA-APELLIDO2 NOT = SPACES
+024570             MOVE ENTRADA-APELLIDO2 TO EMPLEADOS-APELLIDO2
+024580         END-IF
+024610         DISPLAY "DEPARTAMENTO ACTUAL.: " EMPLEADOS-DEPTO
+024615         MOVE "S" TO MANT-DEPTO-INVALIDO-SW
+024620         PERFORM UNTIL NOT MANT-DEPTO-INVALIDO
+024625             DISPLAY "NUEVO DEPARTAMENTO (ENTER PARA NO "
+024630                 "CAMBIAR): "
+024635             ACCEPT ENTRADA-DEPTO
+024640             EVALUATE TRUE
+024645                 WHEN ENTRADA-DEPTO = SPACES
+024650                     MOVE "N" TO MANT-DEPTO-INVALIDO-SW
+024655                 WHEN ENTRADA-DEPTO-VALIDO
+024660                     MOVE ENTRADA-DEPTO TO EMPLEADOS-DEPTO
+024665                     MOVE "N" TO MANT-DEPTO-INVALIDO-SW
+024670                 WHEN OTHER
+024675                     DISPLAY MANT-MSG-DEPTO-INVALIDO
+024680             END-EVALUATE
+024685         END-PERFORM
+024690         DISPLAY "FECHA DE ALTA ACTUAL: " EMPLEADOS-FECHA-ALTA
+024691         MOVE "S" TO MANT-CAMPO-INVALIDO-SW
+024692         PERFORM UNTIL NOT MANT-CAMPO-INVALIDO
+024693             DISPLAY "NUEVA FECHA DE ALTA (ENTER PARA NO "
+024694                 "CAMBIAR): "
+024695             ACCEPT ENTRADA-FECHA-ALTA
+024696             EVALUATE TRUE
+024697                 WHEN ENTRADA-FECHA-ALTA = SPACES
+024698                     MOVE "N" TO MANT-CAMPO-INVALIDO-SW
+024699                 WHEN ENTRADA-FECHA-ALTA IS NUMERIC
+024700                     AND ENTRADA-FECHA-ALTA NOT = ZERO
+024701                     MOVE ENTRADA-FECHA-ALTA
+024702                         TO EMPLEADOS-FECHA-ALTA
+024703                     MOVE "N" TO MANT-CAMPO-INVALIDO-SW
+024704                 WHEN OTHER
+024705                     DISPLAY MANT-MSG-FECHA-INVALIDA
+024706             END-EVALUATE
+024707         END-PERFORM
+024708         DISPLAY "SALARIO ACTUAL......: " EMPLEADOS-SALARIO
+024709         MOVE "S" TO MANT-CAMPO-INVALIDO-SW
+024710         PERFORM UNTIL NOT MANT-CAMPO-INVALIDO
+024711             DISPLAY "NUEVO SALARIO (ENTER PARA NO CAMBIAR): "
+024712             ACCEPT ENTRADA-SALARIO
+024713             EVALUATE TRUE
+024714                 WHEN ENTRADA-SALARIO = SPACES
+024715                     MOVE "N" TO MANT-CAMPO-INVALIDO-SW
+024716                 WHEN ENTRADA-SALARIO IS NUMERIC
+024717                     MOVE ENTRADA-SALARIO-NUM TO EMPLEADOS-SALARIO
+024718                     MOVE "N" TO MANT-CAMPO-INVALIDO-SW
+024719                 WHEN OTHER
+024720                     DISPLAY MANT-MSG-SALARIO-INVALIDO
+024721             END-EVALUATE
+024722         END-PERFORM
+024723         REWRITE EMPLEADOS-REGISTRO
+024800             INVALID KEY
+024900                 DISPLAY "ERROR AL MODIFICAR. STATUS: "
+025000                     FS-STATUS
+025100             NOT INVALID KEY
+025200                 DISPLAY "MODIFICACION REALIZADA CON EXITO."
+025250                 PERFORM 8000-VOLCAR-A-CSV THRU 8000-EXIT
+025300         END-REWRITE
+025400     END-IF.
+025500
+025600 5000-EXIT.
+025700     EXIT.
+025800
+025900******************************************************************
+026000*    6000-CONSULTAR
+026100*    MUESTRA POR PANTALLA LOS DATOS DE UN EMPLEADO.
+026200******************************************************************
+026300 6000-CONSULTAR.
+026400     PERFORM 7000-LOCALIZAR-REGISTRO THRU 7000-EXIT.
+026500     IF MANT-REGISTRO-ENCONTRADO
+026600         DISPLAY "IDENTIFICADOR: " EMPLEADOS-ID
+026700         DISPLAY "NOMBRE.......: " EMPLEADOS-NOMBRE
+026800         DISPLAY "1ER APELLIDO.: " EMPLEADOS-APELLIDO1
+026900         DISPLAY "2DO APELLIDO.: " EMPLEADOS-APELLIDO2
+026910         DISPLAY "DEPARTAMENTO.: " EMPLEADOS-DEPTO
+026920         DISPLAY "FECHA DE ALTA: " EMPLEADOS-FECHA-ALTA
+026930         DISPLAY "SALARIO......: " EMPLEADOS-SALARIO
+027000     END-IF.
+027100
+027200 6000-EXIT.
+027300     EXIT.
+027400
+027500******************************************************************
+027600*    7000-LOCALIZAR-REGISTRO
+027700*    PARAGRAFO COMUN A BAJA, MODIFICACION Y CONSULTA: PIDE EL
+027800*    IDENTIFICADOR Y LO LEE DEL MAESTRO.
+027900******************************************************************
+028000 7000-LOCALIZAR-REGISTRO.
+028010     MOVE "N" TO MANT-ENCONTRADO-SW.
+028020     MOVE "S" TO MANT-CAMPO-INVALIDO-SW.
+028030     PERFORM UNTIL NOT MANT-CAMPO-INVALIDO
+028040         DISPLAY MANT-PROMPT-ID
+028050         ACCEPT ENTRADA-ID
+028060         IF ENTRADA-ID IS NUMERIC AND ENTRADA-ID NOT = ZERO
+028070             MOVE ENTRADA-ID TO EMPLEADOS-ID
+028080             MOVE "N" TO MANT-CAMPO-INVALIDO-SW
+028090         ELSE
+028100             DISPLAY MANT-MSG-ID-INVALIDO
+028110         END-IF
+028120     END-PERFORM.
+028130
+028140     READ EMPLEADOS-MAESTRO
+028150         INVALID KEY
+028160             DISPLAY "NO EXISTE NINGUN EMPLEADO CON ESE "
+028170                 "IDENTIFICADOR."
+028180         NOT INVALID KEY
+028190             MOVE "S" TO MANT-ENCONTRADO-SW
+028200     END-READ.
+028210
+028220 7000-EXIT.
+028230     EXIT.
+029500
+029510******************************************************************
+029520*    8000-VOLCAR-A-CSV
+029530*    RECORRE EL MAESTRO EN ORDEN DE CLAVE Y REESCRIBE POR COMPLETO
+029540*    empleados.csv, PARA QUE Ficheros, EMPLIST Y EMPEXP VEAN
+029550*    SIEMPRE EL RESULTADO DE LA ULTIMA ALTA, BAJA O MODIFICACION
+029560*    HECHA DESDE ESTE PROGRAMA.
+029570******************************************************************
+029580 8000-VOLCAR-A-CSV.
+029590     OPEN OUTPUT EMPLEADOS-ARCHIVO.
+029600     IF FS-STATUS-CSV NOT = "00"
+029610         DISPLAY "AVISO: NO SE PUDO ACTUALIZAR empleados.csv. "
+029620             "STATUS: " FS-STATUS-CSV
+029630     ELSE
+029640         MOVE ZERO TO EMPLEADOS-ID
+029650         MOVE "N" TO MANT-FIN-CSV-SW
+029660         START EMPLEADOS-MAESTRO KEY IS NOT LESS THAN EMPLEADOS-ID
+029670             INVALID KEY
+029680                 MOVE "S" TO MANT-FIN-CSV-SW
+029690         END-START
+029700         PERFORM 8010-ESCRIBIR-UN-REGISTRO-CSV
+029710             THRU 8010-EXIT
+029720             UNTIL MANT-FIN-CSV
+029730         CLOSE EMPLEADOS-ARCHIVO
+029740     END-IF.
+029750
+029760 8000-EXIT.
+029770     EXIT.
+029780
+029790 8010-ESCRIBIR-UN-REGISTRO-CSV.
+029800     READ EMPLEADOS-MAESTRO NEXT RECORD
+029810         AT END
+029820             MOVE "S" TO MANT-FIN-CSV-SW
+029830         NOT AT END
+029840             MOVE EMPLEADOS-ID         TO CSV-ID
+029850             MOVE EMPLEADOS-NOMBRE     TO CSV-NOMBRE
+029860             MOVE EMPLEADOS-APELLIDO1  TO CSV-APELLIDO1
+029870             MOVE EMPLEADOS-APELLIDO2  TO CSV-APELLIDO2
+029880             MOVE EMPLEADOS-DEPTO      TO CSV-DEPTO
+029890             MOVE EMPLEADOS-FECHA-ALTA TO CSV-FECHA-ALTA
+029900             MOVE EMPLEADOS-SALARIO    TO CSV-SALARIO
+029910             WRITE CSV-REGISTRO
+029920     END-READ.
+029930
+029940 8010-EXIT.
+029950     EXIT.
+029960
+029600******************************************************************
+029700*    9000-FINALIZAR
+029800*    CIERRA FICHEROS ANTES DE TERMINAR EL PROGRAMA.
+029900******************************************************************
+030000 9000-FINALIZAR.
+030100     CLOSE EMPLEADOS-MAESTRO.
+030200
+030300 9000-EXIT.
+030400     EXIT.
+030500
+030600 END PROGRAM EMPMANT.
