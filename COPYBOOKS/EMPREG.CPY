@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK.....: EMPREG.CPY
+000300*    DESCRIPCION..: LAYOUT DEL REGISTRO MAESTRO DE EMPLEADOS.
+000400*                   COMPARTIDO POR TODOS LOS PROGRAMAS QUE LEEN
+000500*                   O ESCRIBEN EL FICHERO DE EMPLEADOS, SEA
+000600*                   SECUENCIAL O INDEXADO.
+000700*    AUTOR........: DEPARTAMENTO DE PROCESO DE DATOS
+000800*
+000900*    HISTORIAL DE MODIFICACIONES
+001000*    FECHA       AUTOR   DESCRIPCION
+001100*    ----------  ------  ------------------------------------
+001200*    2026-08-09  JCR     CREACION DEL COPYBOOK.
+001210*    2026-08-09  JCR     AMPLIACION CON DEPARTAMENTO, FECHA DE
+001220*                        ALTA Y SALARIO.
+001300******************************************************************
+001400 01  EMPLEADOS-REGISTRO.
+001500     05 EMPLEADOS-ID              PIC 9(05).
+001600     05 EMPLEADOS-NOMBRE          PIC X(20).
+001700     05 EMPLEADOS-APELLIDO1       PIC X(20).
+001800     05 EMPLEADOS-APELLIDO2       PIC X(20).
+001900     05 EMPLEADOS-DEPTO           PIC X(03).
+002000     05 EMPLEADOS-FECHA-ALTA      PIC 9(08).
+002100     05 EMPLEADOS-SALARIO         PIC 9(07)V99.
