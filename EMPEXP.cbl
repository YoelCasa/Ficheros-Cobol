@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPEXP.
+000300 AUTHOR. DEPARTAMENTO DE PROCESO DE DATOS.
+000400 INSTALLATION. OFICINA CENTRAL.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    PROGRAMA.....: EMPEXP
+000900*    DESCRIPCION..: EXTRACCION DEL MAESTRO DE EMPLEADOS EN UN
+001000*                   FORMATO DE LONGITUD FIJA PARA LA INTERFAZ DE
+001100*                   NOMINA. CADA REGISTRO LEIDO DE EMPLEADOS-
+001200*                   ARCHIVO GENERA UN REGISTRO DE DETALLE Y, AL
+001300*                   FINAL DEL FICHERO, SE ESCRIBE UN REGISTRO DE
+001400*                   TRAILER CON EL TOTAL DE REGISTROS Y UN TOTAL
+001500*                   DE CONTROL (SUMA DE EMPLEADOS-ID) PARA QUE EL
+001600*                   PROCESO DE CARGA DE NOMINA PUEDA CUADRAR EL
+001700*                   FICHERO ANTES DE PROCESARLO.
+001800*
+001900*    HISTORIAL DE MODIFICACIONES
+002000*    FECHA       AUTOR   DESCRIPCION
+002100*    ----------  ------  ------------------------------------
+002200*    2026-08-09  JCR     PROGRAMA INICIAL.
+002210*    2026-08-09  JCR     SE COMPRUEBA FS-STATUS-NOMINA TRAS CADA
+002220*                        WRITE DE DETALLE Y DE TRAILER, IGUAL QUE
+002230*                        EN EL RESTO DEL SISTEMA.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT EMPLEADOS-ARCHIVO
+002800         ASSIGN TO "g:\Usuarios\empleados.csv"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS FS-STATUS.
+003100
+003200     SELECT EMPLEADOS-NOMINA
+003300         ASSIGN TO "EMPNOMIN"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS FS-STATUS-NOMINA.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  EMPLEADOS-ARCHIVO.
+004000 COPY EMPREG.
+004100
+004200 FD  EMPLEADOS-NOMINA.
+004300 01  NOMINA-REGISTRO.
+004400     05 NOMINA-TIPO-REGISTRO  PIC X(01).
+004500        88 NOMINA-ES-DETALLE         VALUE "D".
+004600        88 NOMINA-ES-TRAILER         VALUE "T".
+004700     05 NOMINA-DATOS.
+004800         10 NOMINA-DATOS-DETALLE.
+004900             15 NOMINA-ID             PIC 9(05).
+005000             15 NOMINA-NOMBRE         PIC X(20).
+005100             15 NOMINA-APELLIDO1      PIC X(20).
+005200             15 NOMINA-APELLIDO2      PIC X(20).
+005300             15 NOMINA-DEPTO          PIC X(03).
+005400             15 NOMINA-FECHA-ALTA     PIC 9(08).
+005500             15 NOMINA-SALARIO        PIC 9(07)V99.
+005600         10 NOMINA-DATOS-TRAILER REDEFINES NOMINA-DATOS-DETALLE.
+005700             15 NOMINA-TOTAL-REGISTROS PIC 9(07).
+005800             15 NOMINA-TOTAL-CONTROL   PIC 9(12).
+005900             15 FILLER                 PIC X(66).
+006000
+006100 WORKING-STORAGE SECTION.
+006200******************************************************************
+006300*    VARIABLES DE CONTROL DEL PROGRAMA
+006400******************************************************************
+006500 01  FS-STATUS                PIC X(02).
+006600 01  FS-STATUS-NOMINA         PIC X(02).
+006700
+006800 01  EXPORT-SWITCHES.
+006900     05 EXPORT-FIN-FICHERO-SW  PIC X(01) VALUE "N".
+007000        88 EXPORT-FIN-FICHERO         VALUE "S".
+007100
+007200 01  EXPORT-CONTADORES.
+007300     05 EXPORT-TOTAL-REGISTROS PIC 9(07) COMP VALUE ZERO.
+007400     05 EXPORT-TOTAL-CONTROL   PIC 9(12) COMP VALUE ZERO.
+007500
+007600 PROCEDURE DIVISION.
+007700******************************************************************
+007800*    0000-MAINLINE
+007900*    CONTROLA LA SECUENCIA GENERAL DEL PROGRAMA.
+008000******************************************************************
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INICIALIZAR
+008300         THRU 1000-EXIT.
+008400
+008500     PERFORM 2000-EXPORTAR-REGISTROS
+008600         THRU 2000-EXIT
+008700         UNTIL EXPORT-FIN-FICHERO.
+008800
+008900     PERFORM 3000-ESCRIBIR-TRAILER
+009000         THRU 3000-EXIT.
+009100
+009200     PERFORM 9000-FINALIZAR
+009300         THRU 9000-EXIT.
+009400
+009500     STOP RUN.
+009600
+009700 0000-EXIT.
+009800     EXIT.
+009900
+010000******************************************************************
+010100*    1000-INICIALIZAR
+010200*    ABRE EL MAESTRO DE EMPLEADOS EN LECTURA Y EL FICHERO DE
+010300*    SALIDA PARA NOMINA.
+010400******************************************************************
+010500 1000-INICIALIZAR.
+010600     OPEN INPUT EMPLEADOS-ARCHIVO.
+010700     IF FS-STATUS NOT = "00"
+010800         DISPLAY "No se ha podido abrir empleados.csv. STATUS: "
+010900             FS-STATUS
+011000         PERFORM 9999-FIN-PROGRAMA THRU 9999-EXIT
+011100     END-IF.
+011200
+011300     OPEN OUTPUT EMPLEADOS-NOMINA.
+011400     IF FS-STATUS-NOMINA NOT = "00"
+011500         DISPLAY "No se ha podido abrir el fichero de nomina. "
+011600             "STATUS: " FS-STATUS-NOMINA
+011700         PERFORM 9999-FIN-PROGRAMA THRU 9999-EXIT
+011800     END-IF.
+011900
+012000 1000-EXIT.
+012100     EXIT.
+012200
+012300******************************************************************
+012400*    2000-EXPORTAR-REGISTROS
+012500*    LEE CADA REGISTRO DEL MAESTRO Y ESCRIBE SU REGISTRO DE
+012600*    DETALLE EQUIVALENTE EN EL FICHERO DE NOMINA, ACUMULANDO EL
+012700*    TOTAL DE REGISTROS Y EL TOTAL DE CONTROL SOBRE EMPLEADOS-ID.
+012800******************************************************************
+012900 2000-EXPORTAR-REGISTROS.
+013000     READ EMPLEADOS-ARCHIVO
+013100         AT END
+013200             MOVE "S" TO EXPORT-FIN-FICHERO-SW
+013300         NOT AT END
+013400             PERFORM 2100-ESCRIBIR-DETALLE THRU 2100-EXIT
+013500     END-READ.
+013600
+013700 2000-EXIT.
+013800     EXIT.
+013900
+014000 2100-ESCRIBIR-DETALLE.
+014100     MOVE SPACES TO NOMINA-REGISTRO.
+014200     MOVE "D"                 TO NOMINA-TIPO-REGISTRO.
+014300     MOVE EMPLEADOS-ID        TO NOMINA-ID.
+014400     MOVE EMPLEADOS-NOMBRE    TO NOMINA-NOMBRE.
+014500     MOVE EMPLEADOS-APELLIDO1 TO NOMINA-APELLIDO1.
+014600     MOVE EMPLEADOS-APELLIDO2 TO NOMINA-APELLIDO2.
+014700     MOVE EMPLEADOS-DEPTO     TO NOMINA-DEPTO.
+014800     MOVE EMPLEADOS-FECHA-ALTA TO NOMINA-FECHA-ALTA.
+014900     MOVE EMPLEADOS-SALARIO   TO NOMINA-SALARIO.
+015000     WRITE NOMINA-REGISTRO.
+015010     IF FS-STATUS-NOMINA NOT = "00"
+015020         DISPLAY "Error al escribir el detalle de nomina. "
+015030             "STATUS: " FS-STATUS-NOMINA
+015040         PERFORM 9999-FIN-PROGRAMA THRU 9999-EXIT
+015050     END-IF.
+015100
+015200     ADD 1 TO EXPORT-TOTAL-REGISTROS.
+015300     ADD EMPLEADOS-ID TO EXPORT-TOTAL-CONTROL.
+015400
+015500 2100-EXIT.
+015600     EXIT.
+015700
+015800******************************************************************
+015900*    3000-ESCRIBIR-TRAILER
+016000*    ESCRIBE EL REGISTRO FINAL DE CONTROL CON EL NUMERO TOTAL DE
+016100*    REGISTROS EXPORTADOS Y LA SUMA DE TODOS LOS EMPLEADOS-ID,
+016200*    PARA QUE NOMINA PUEDA CUADRAR EL FICHERO RECIBIDO.
+016300******************************************************************
+016400 3000-ESCRIBIR-TRAILER.
+016500     MOVE SPACES TO NOMINA-REGISTRO.
+016600     MOVE "T"                   TO NOMINA-TIPO-REGISTRO.
+016700     MOVE EXPORT-TOTAL-REGISTROS TO NOMINA-TOTAL-REGISTROS.
+016800     MOVE EXPORT-TOTAL-CONTROL   TO NOMINA-TOTAL-CONTROL.
+016900     WRITE NOMINA-REGISTRO.
+016910     IF FS-STATUS-NOMINA NOT = "00"
+016920         DISPLAY "Error al escribir el trailer de nomina. "
+016930             "STATUS: " FS-STATUS-NOMINA
+016940         PERFORM 9999-FIN-PROGRAMA THRU 9999-EXIT
+016950     END-IF.
+017000
+017100 3000-EXIT.
+017200     EXIT.
+017300
+017400******************************************************************
+017500*    9000-FINALIZAR
+017600******************************************************************
+017700 9000-FINALIZAR.
+017800     CLOSE EMPLEADOS-ARCHIVO.
+017900     CLOSE EMPLEADOS-NOMINA.
+018000
+018100 9000-EXIT.
+018200     EXIT.
+018300
+018400******************************************************************
+018500*    9999-FIN-PROGRAMA
+018600*    TERMINACION ANORMAL: CIERRA LO QUE HAYA QUEDADO ABIERTO Y
+018700*    DETIENE EL PROGRAMA.
+018800******************************************************************
+018900 9999-FIN-PROGRAMA.
+019000     STOP RUN.
+019100
+019200 9999-EXIT.
+019300     EXIT.
+019400
+019500 END PROGRAM EMPEXP.
