@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPLIST.
+000300 AUTHOR. DEPARTAMENTO DE PROCESO DE DATOS.
+000400 INSTALLATION. OFICINA CENTRAL.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    PROGRAMA.....: EMPLIST
+000900*    DESCRIPCION..: LISTADO PAGINADO DE EMPLEADOS, ORDENADO POR
+001000*                   APELLIDOS, CON CABECERA DE PAGINA Y SALTO DE
+001100*                   PAGINA POR NUMERO DE LINEAS IMPRESAS.
+001200*
+001300*    HISTORIAL DE MODIFICACIONES
+001400*    FECHA       AUTOR   DESCRIPCION
+001500*    ----------  ------  ------------------------------------
+001600*    2026-08-09  JCR     PROGRAMA INICIAL.
+001610*    2026-08-09  JCR     SD-REGISTRO AMPLIADO PARA CUADRAR CON
+001620*                        EL TAMANO DEL REGISTRO MAESTRO.
+001630*    2026-08-09  JCR     LC1-FECHA INICIALIZADO ANTES DE LOS
+001640*                        MOVE DE REFERENCIA (LOS SEPARADORES "/"
+001650*                        QUEDABAN SIN VALOR Y LA CABECERA NO SE
+001660*                        LLEGABA A ESCRIBIR); COMPROBACION DE
+001670*                        FS-STATUS-LISTADO TRAS CADA WRITE DE
+001680*                        3300-ESCRIBIR-CABECERA.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT EMPLEADOS-ARCHIVO
+002200         ASSIGN TO "g:\Usuarios\empleados.csv"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS FS-STATUS.
+002500
+002600     SELECT TRABAJO-ORDENADO
+002700         ASSIGN TO "EMPTRAB".
+002800
+002900     SELECT EMPLEADOS-LISTADO
+003000         ASSIGN TO "EMPLISTA"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS FS-STATUS-LISTADO.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  EMPLEADOS-ARCHIVO.
+003700 COPY EMPREG.
+003800
+003900 SD  TRABAJO-ORDENADO.
+004000 01  SD-REGISTRO.
+004100     05 SD-ID                 PIC 9(05).
+004200     05 SD-NOMBRE             PIC X(20).
+004300     05 SD-APELLIDO1          PIC X(20).
+004400     05 SD-APELLIDO2          PIC X(20).
+004410     05 SD-DEPTO              PIC X(03).
+004420     05 SD-FECHA-ALTA         PIC 9(08).
+004430     05 SD-SALARIO            PIC 9(07)V99.
+004500
+004600 FD  EMPLEADOS-LISTADO.
+004700 01  LINEA-LISTADO            PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000******************************************************************
+005100*    LINEAS DE CABECERA Y DETALLE DEL LISTADO
+005200******************************************************************
+005300 01  LIN-CABECERA-1.
+005400     05 FILLER                PIC X(15) VALUE "LISTADO DE EMPL".
+005500     05 FILLER                PIC X(08) VALUE "EADOS  ".
+005600     05 FILLER                PIC X(07) VALUE "FECHA: ".
+005700     05 LC1-FECHA             PIC 9999/99/99 VALUE ZERO.
+005800     05 FILLER                PIC X(08) VALUE SPACES.
+005900     05 FILLER                PIC X(08) VALUE "PAGINA: ".
+006000     05 LC1-PAGINA            PIC ZZZ9.
+006100
+006200 01  LIN-CABECERA-2.
+006300     05 FILLER                PIC X(08) VALUE "ID     ".
+006400     05 FILLER                PIC X(22) VALUE "NOMBRE".
+006500     05 FILLER                PIC X(22) VALUE "APELLIDO1".
+006600     05 FILLER                PIC X(22) VALUE "APELLIDO2".
+006700
+006800 01  LIN-DETALLE.
+006900     05 LD-ID                 PIC ZZZZ9  BLANK WHEN ZERO.
+007000     05 FILLER                PIC X(03) VALUE SPACES.
+007100     05 LD-NOMBRE             PIC X(20).
+007200     05 FILLER                PIC X(02) VALUE SPACES.
+007300     05 LD-APELLIDO1          PIC X(20).
+007400     05 FILLER                PIC X(02) VALUE SPACES.
+007500     05 LD-APELLIDO2          PIC X(20).
+007600
+007700******************************************************************
+007800*    VARIABLES DE CONTROL DEL PROGRAMA
+007900******************************************************************
+008000 01  FS-STATUS                PIC X(02).
+008100 01  FS-STATUS-LISTADO        PIC X(02).
+008200 01  WS-FECHA-SISTEMA         PIC 9(08).
+008300 01  WS-FECHA-AAAAMMDD        REDEFINES WS-FECHA-SISTEMA.
+008400     05 WS-FECHA-AAAA         PIC 9(04).
+008500     05 WS-FECHA-MM           PIC 9(02).
+008600     05 WS-FECHA-DD           PIC 9(02).
+008700
+008800 01  CONTADORES.
+008900     05 CNT-LINEAS-PAGINA     PIC 9(03) COMP VALUE ZERO.
+009000     05 CNT-PAGINA            PIC 9(03) COMP VALUE ZERO.
+009100     05 MAX-LINEAS-PAGINA     PIC 9(03) COMP VALUE 20.
+009200
+009300 01  LIST-SWITCHES.
+009400     05 LIST-FIN-ORDENACION-SW PIC X(01) VALUE "N".
+009500        88 LIST-FIN-ORDENACION        VALUE "S".
+009600
+009700 PROCEDURE DIVISION.
+009800******************************************************************
+009900*    0000-MAINLINE
+010000*    CONTROLA LA SECUENCIA GENERAL DEL PROGRAMA.
+010100******************************************************************
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INICIALIZAR
+010400         THRU 1000-EXIT.
+010500
+010600     SORT TRABAJO-ORDENADO
+010700         ON ASCENDING KEY SD-APELLIDO1 SD-APELLIDO2
+010800         USING EMPLEADOS-ARCHIVO
+010900         OUTPUT PROCEDURE IS 3000-IMPRIMIR-LISTADO
+011000             THRU 3000-EXIT.
+011100
+011200     PERFORM 9000-FINALIZAR
+011300         THRU 9000-EXIT.
+011400
+011500     STOP RUN.
+011600
+011700 0000-EXIT.
+011800     EXIT.
+011900
+012000******************************************************************
+012100*    1000-INICIALIZAR
+012200*    OBTIENE LA FECHA DEL SISTEMA Y ABRE EL LISTADO DE SALIDA.
+012300******************************************************************
+012400 1000-INICIALIZAR.
+012500     ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+012600     MOVE WS-FECHA-AAAA TO LC1-FECHA (1:4).
+012700     MOVE WS-FECHA-MM   TO LC1-FECHA (6:2).
+012800     MOVE WS-FECHA-DD   TO LC1-FECHA (9:2).
+012900
+013000     MOVE ZERO TO CNT-PAGINA.
+013100     MOVE ZERO TO CNT-LINEAS-PAGINA.
+013200     MOVE "N" TO LIST-FIN-ORDENACION-SW.
+013300
+013400     OPEN OUTPUT EMPLEADOS-LISTADO.
+013500     IF FS-STATUS-LISTADO NOT = "00"
+013600         DISPLAY "Error al abrir el listado. STATUS: "
+013700             FS-STATUS-LISTADO
+013800         STOP RUN
+013900     END-IF.
+014000
+014100 1000-EXIT.
+014200     EXIT.
+014300
+014400******************************************************************
+014500*    3000-IMPRIMIR-LISTADO
+014600*    PROCEDIMIENTO DE SALIDA DEL SORT: RECUPERA LOS REGISTROS YA
+014700*    ORDENADOS Y LOS VA IMPRIMIENDO, CONTROLANDO SALTOS DE PAGINA.
+014800******************************************************************
+014900 3000-IMPRIMIR-LISTADO.
+015000     PERFORM 3100-DEVOLVER-REGISTRO
+015100         THRU 3100-EXIT
+015200         UNTIL LIST-FIN-ORDENACION.
+015300
+015400 3000-EXIT.
+015500     EXIT.
+015600
+015700 3100-DEVOLVER-REGISTRO.
+015800     RETURN TRABAJO-ORDENADO
+015900         AT END
+016000             MOVE "S" TO LIST-FIN-ORDENACION-SW
+016100         NOT AT END
+016200             PERFORM 3200-ESCRIBIR-DETALLE THRU 3200-EXIT
+016300     END-RETURN.
+016400
+016500 3100-EXIT.
+016600     EXIT.
+016700
+016800 3200-ESCRIBIR-DETALLE.
+016900     IF CNT-LINEAS-PAGINA >= MAX-LINEAS-PAGINA
+017000         OR CNT-PAGINA = ZERO
+017100         PERFORM 3300-ESCRIBIR-CABECERA THRU 3300-EXIT
+017200     END-IF.
+017300
+017400     MOVE SD-ID        TO LD-ID.
+017500     MOVE SD-NOMBRE    TO LD-NOMBRE.
+017600     MOVE SD-APELLIDO1 TO LD-APELLIDO1.
+017700     MOVE SD-APELLIDO2 TO LD-APELLIDO2.
+017800     WRITE LINEA-LISTADO FROM LIN-DETALLE.
+017900     ADD 1 TO CNT-LINEAS-PAGINA.
+018000
+018100 3200-EXIT.
+018200     EXIT.
+018300
+018400******************************************************************
+018500*    3300-ESCRIBIR-CABECERA
+018600*    INICIA UNA PAGINA NUEVA: NUMERO DE PAGINA, FECHA Y CABECERA
+018700*    DE COLUMNAS.
+018800******************************************************************
+018900 3300-ESCRIBIR-CABECERA.
+019000     ADD 1 TO CNT-PAGINA.
+019100     MOVE CNT-PAGINA TO LC1-PAGINA.
+019200
+019300     IF CNT-PAGINA > 1
+019400         WRITE LINEA-LISTADO FROM SPACES
+019500         AFTER ADVANCING PAGE
+019600     END-IF.
+019610     IF FS-STATUS-LISTADO NOT = "00"
+019620         DISPLAY "Error al escribir el listado. STATUS: "
+019630             FS-STATUS-LISTADO
+019640     END-IF.
+019700
+019800     WRITE LINEA-LISTADO FROM LIN-CABECERA-1.
+019810     IF FS-STATUS-LISTADO NOT = "00"
+019820         DISPLAY "Error al escribir el listado. STATUS: "
+019830             FS-STATUS-LISTADO
+019840     END-IF.
+019900     WRITE LINEA-LISTADO FROM SPACES.
+019910     IF FS-STATUS-LISTADO NOT = "00"
+019920         DISPLAY "Error al escribir el listado. STATUS: "
+019930             FS-STATUS-LISTADO
+019940     END-IF.
+020000     WRITE LINEA-LISTADO FROM LIN-CABECERA-2.
+020010     IF FS-STATUS-LISTADO NOT = "00"
+020020         DISPLAY "Error al escribir el listado. STATUS: "
+020030             FS-STATUS-LISTADO
+020040     END-IF.
+020100     WRITE LINEA-LISTADO FROM SPACES.
+020110     IF FS-STATUS-LISTADO NOT = "00"
+020120         DISPLAY "Error al escribir el listado. STATUS: "
+020130             FS-STATUS-LISTADO
+020140     END-IF.
+020200
+020300     MOVE ZERO TO CNT-LINEAS-PAGINA.
+020400
+020500 3300-EXIT.
+020600     EXIT.
+020700
+020800******************************************************************
+020900*    9000-FINALIZAR
+021000******************************************************************
+021100 9000-FINALIZAR.
+021200     CLOSE EMPLEADOS-LISTADO.
+021300
+021400 9000-EXIT.
+021500     EXIT.
+021600
+021700 END PROGRAM EMPLIST.
