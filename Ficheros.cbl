@@ -1,102 +1,902 @@
-       PROGRAM-ID. Ficheros.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLEADOS-ARCHIVO
-           ASSIGN TO
-           "g:\Usuarios\empleados.csv"
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  EMPLEADOS-ARCHIVO.
-       01  EMPLEADOS-REGISTRO.
-           05 EMPLEADOS-ID       PIC 9(5).
-           05 EMPLEADOS-NOMBRE     PIC X(20).
-           05 EMPLEADOS-APELLIDO1  PIC X(20).
-           05 EMPLEADOS-APELLIDO2  PIC X(20).
-
-       WORKING-STORAGE SECTION.
-      *== Variables para los mensajes en pantalla ==
-       01  identificador pic X(50) VALUE
-           "Introduzca el identificador: ".
-       01  nombre pic X(40) VALUE
-           "Introduzca el nombre del empleado: ".
-       01  apellido1 pic X(40) VALUE
-           "Introduzca el primer apellido: ".
-       01  apellido2 pic X(40) VALUE
-           "Introduzca el segundo apellido: ".
-
-      *== Variables de control del programa ==
-       01  SI-NO                 PIC X VALUE SPACE.
-       01  FS-STATUS             PIC X(2).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-      * 1. Abrimos el fichero con la lógica correcta.
-           PERFORM GESTIONAR-APERTURA.
-
-      * 2. Preguntamos al usuario si quiere añadir registros en un bucle.
-           DISPLAY "Desea insertar registros (S/N)?"
-           ACCEPT SI-NO.
-
-           PERFORM UNTIL SI-NO = "N" OR SI-NO = "n"
-               PERFORM INSERTAR-REGISTROS
-               DISPLAY "Desea insertar OTRO registro (S/N)?"
-               ACCEPT SI-NO
-           END-PERFORM.
-
-      * 3. Cerramos el fichero y terminamos.
-           PERFORM CERRAR-ARCHIVO.
-           PERFORM FIN-PROGRAMA.
-
-
-       GESTIONAR-APERTURA.
-      * Intenta abrir para añadir al final (modo EXTEND).
-           OPEN EXTEND EMPLEADOS-ARCHIVO.
-      * Si falla porque el fichero no existe (STATUS 35)...
-           IF FS-STATUS = "35"
-      * ...entonces lo crea abriéndolo en modo OUTPUT.
-               OPEN OUTPUT EMPLEADOS-ARCHIVO
-           END-IF.
-      * Si después de todo, el STATUS no es "00", hay un error grave.
-           IF FS-STATUS NOT = "00"
-               DISPLAY "Error fatal de fichero. STATUS: " FS-STATUS
-               PERFORM FIN-PROGRAMA
-           END-IF.
-
-
-       INSERTAR-REGISTROS.
-           DISPLAY identificador.
-           ACCEPT EMPLEADOS-ID.
-           DISPLAY nombre.
-           ACCEPT EMPLEADOS-NOMBRE.
-           DISPLAY apellido1.
-           ACCEPT EMPLEADOS-APELLIDO1.
-           DISPLAY apellido2.
-           ACCEPT EMPLEADOS-APELLIDO2.
-
-
-           WRITE EMPLEADOS-REGISTRO.
-
-
-      * Comprobamos si la escritura ha sido correcta.
-           IF FS-STATUS NOT = "00"
-               DISPLAY "Error al escribir en el fichero. STATUS: "
-               FS-STATUS
-               PERFORM CERRAR-ARCHIVO
-               PERFORM FIN-PROGRAMA
-           ELSE
-               DISPLAY "Registro guardado con exito."
-           END-IF.
-
-
-       CERRAR-ARCHIVO.
-           CLOSE EMPLEADOS-ARCHIVO.
-
-       FIN-PROGRAMA.
-            STOP RUN.
-       END PROGRAM Ficheros.
-       
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Ficheros.
+000300 AUTHOR. DEPARTAMENTO DE PROCESO DE DATOS.
+000400 INSTALLATION. OFICINA CENTRAL.
+000500 DATE-WRITTEN. 2024-01-10.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    PROGRAMA.....: Ficheros
+000900*    DESCRIPCION..: ALTA INTERACTIVA DE EMPLEADOS EN EL HISTORICO
+001000*                   SECUENCIAL empleados.csv.
+001100*
+001200*    HISTORIAL DE MODIFICACIONES
+001300*    FECHA       AUTOR   DESCRIPCION
+001400*    ----------  ------  ------------------------------------
+001500*    2024-01-10  ---     PROGRAMA INICIAL: ALTA POR ACCEPT.
+001600*    2026-08-09  JCR     RECHAZO DE EMPLEADOS-ID DUPLICADO ANTES
+001700*                        DE ESCRIBIR (TABLA DE IDS EN MEMORIA).
+001710*    2026-08-09  JCR     VALIDACION DE LOS DATOS TECLEADOS: ID
+001720*                        NUMERICO Y DISTINTO DE CERO, NOMBRE Y
+001730*                        APELLIDOS NO EN BLANCO.
+001740*    2026-08-09  JCR     REGISTRO DE AUDITORIA DE CADA ALTA EN
+001750*                        EMPLEADOS-LOG (ID, FECHA/HORA, OPERADOR).
+001760*    2026-08-09  JCR     COPIA DE RESPALDO FECHADA ANTES DE
+001770*                        ABRIR EL FICHERO MAESTRO.
+001780*    2026-08-09  JCR     MODO DE CARGA POR LOTE (PARAMETRO DE
+001790*                        EJECUCION LOTE), LEYENDO ALTAS DESDE UN
+001795*                        FICHERO DE TRANSACCIONES EN VEZ DE ACCEPT
+001796*    2026-08-09  JCR     AMPLIACION DEL ALTA CON DEPARTAMENTO,
+001797*                        FECHA DE ALTA Y SALARIO.
+001798*    2026-08-09  JCR     CHECKPOINT DE REINICIO: GRABA CADA 10
+001798*                        ALTAS EL NUMERO CONFIRMADO Y AVISA AL
+001798*                        ARRANCAR SI LA SESION ANTERIOR QUEDO
+001798*                        INCOMPLETA.
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT EMPLEADOS-ARCHIVO
+002300         ASSIGN TO "g:\Usuarios\empleados.csv"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS FS-STATUS.
+002550
+002560     SELECT EMPLEADOS-LOG
+002570         ASSIGN TO "EMPLOG"
+002580         ORGANIZATION IS LINE SEQUENTIAL
+002590         FILE STATUS IS FS-STATUS-LOG.
+002595
+002596     SELECT EMPLEADOS-RESPALDO
+002597         ASSIGN TO DYNAMIC WS-NOMBRE-RESPALDO
+002598         ORGANIZATION IS LINE SEQUENTIAL
+002599         FILE STATUS IS FS-STATUS-RESPALDO.
+002600
+002601     SELECT EMPLEADOS-TRANS
+002602         ASSIGN TO "EMPTRANS"
+002603         ORGANIZATION IS LINE SEQUENTIAL
+002604         FILE STATUS IS FS-STATUS-TRANS.
+002605
+002606     SELECT EMPLEADOS-REINICIO
+002607         ASSIGN TO "EMPREINI"
+002608         ORGANIZATION IS LINE SEQUENTIAL
+002609         FILE STATUS IS FS-STATUS-REINICIO.
+002610
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  EMPLEADOS-ARCHIVO.
+003000 COPY EMPREG.
+003050
+003060 FD  EMPLEADOS-LOG.
+003070 01  LOG-REGISTRO.
+003080     05 LOG-ID                PIC 9(05).
+003090     05 FILLER                PIC X(01).
+003095     05 LOG-FECHA             PIC 9(08).
+003100     05 FILLER                PIC X(01).
+003105     05 LOG-HORA              PIC 9(08).
+003110     05 FILLER                PIC X(01).
+003115     05 LOG-OPERADOR          PIC X(08).
+003120
+003125 FD  EMPLEADOS-RESPALDO.
+003130 01  RESPALDO-REGISTRO        PIC X(85).
+003135
+003140 FD  EMPLEADOS-TRANS.
+003145 01  TRANS-REGISTRO.
+003150     05 TRANS-ID              PIC 9(05).
+003155     05 TRANS-NOMBRE          PIC X(20).
+003160     05 TRANS-APELLIDO1       PIC X(20).
+003165     05 TRANS-APELLIDO2       PIC X(20).
+003166     05 TRANS-DEPTO           PIC X(03).
+003168        88 TRANS-DEPTO-VALIDO        VALUES "ADM" "VEN" "PRD"
+003169                                            "RRH" "TEC".
+003170     05 TRANS-FECHA-ALTA      PIC 9(08).
+003172     05 TRANS-SALARIO         PIC 9(07)V99.
+003174
+003176 FD  EMPLEADOS-REINICIO.
+003178 01  REINICIO-REGISTRO.
+003180     05 REINICIO-CONTADOR     PIC 9(05).
+003182     05 FILLER                PIC X(01).
+003184     05 REINICIO-ESTADO       PIC X(01).
+003186        88 REINICIO-COMPLETO         VALUE "S".
+003188        88 REINICIO-EN-CURSO         VALUE "N".
+003190
+003200 WORKING-STORAGE SECTION.
+003300******************************************************************
+003400*    VARIABLES PARA LOS MENSAJES EN PANTALLA
+003500******************************************************************
+003600 01  IDENTIFICADOR            PIC X(50) VALUE
+003700     "Introduzca el identificador: ".
+003800 01  NOMBRE                   PIC X(40) VALUE
+003900     "Introduzca el nombre del empleado: ".
+004000 01  APELLIDO1                PIC X(40) VALUE
+004100     "Introduzca el primer apellido: ".
+004200 01  APELLIDO2                PIC X(40) VALUE
+004300     "Introduzca el segundo apellido: ".
+004310 01  DEPARTAMENTO             PIC X(50) VALUE
+004320     "Introduzca el departamento (ADM/VEN/PRD/RRH/TEC): ".
+004330 01  FECHA-ALTA               PIC X(40) VALUE
+004340     "Introduzca la fecha de alta (AAAAMMDD): ".
+004345 01  SALARIO                  PIC X(60) VALUE
+004346     "Introduzca el salario, 9 digitos sin punto (7 ent+2 dec): ".
+004350 01  MSG-ID-INVALIDO          PIC X(48) VALUE
+004360     "Identificador invalido: numerico y no cero.".
+004380 01  MSG-CAMPO-INVALIDO       PIC X(40) VALUE
+004390     "Este campo no puede quedar en blanco.".
+004395 01  MSG-DEPTO-INVALIDO       PIC X(48) VALUE
+004396     "Departamento invalido: ADM/VEN/PRD/RRH/TEC.".
+004397 01  MSG-FECHA-INVALIDA       PIC X(40) VALUE
+004398     "Fecha invalida: formato AAAAMMDD.".
+004399 01  MSG-SALARIO-INVALIDO     PIC X(40) VALUE
+004400     "Salario invalido: debe ser numerico.".
+004401 01  MSG-TABLA-LLENA          PIC X(60) VALUE
+004402     "AVISO: tabla de IDs llena, dejan de detectarse duplicados.".
+004500******************************************************************
+004600*    VARIABLES DE CONTROL DEL PROGRAMA
+004700******************************************************************
+004800 01  SI-NO                    PIC X VALUE SPACE.
+004900 01  FS-STATUS                PIC X(02).
+004910 01  FS-STATUS-LOG            PIC X(02).
+004915 01  FS-STATUS-RESPALDO       PIC X(02).
+004917 01  FS-STATUS-TRANS          PIC X(02).
+004918 01  FS-STATUS-REINICIO       PIC X(02).
+004920
+004930******************************************************************
+004940*    IDENTIFICACION DEL OPERADOR PARA LA AUDITORIA DE ALTAS
+004950******************************************************************
+004960 01  MSG-OPERADOR             PIC X(42) VALUE
+004970     "Introduzca su identificador de operador: ".
+004980 01  WS-OPERADOR              PIC X(08).
+005000
+005050 01  ENTRADA-ID                PIC X(05).
+005055
+005056******************************************************************
+005057*    CAMPOS DE ENTRADA Y VALIDACION PARA DEPARTAMENTO, FECHA DE
+005058*    ALTA Y SALARIO.
+005059******************************************************************
+005060 01  ENTRADA-DEPTO             PIC X(03).
+005061     88 ENTRADA-DEPTO-VALIDO   VALUES "ADM" "VEN" "PRD"
+005062                                      "RRH" "TEC".
+005063 01  ENTRADA-FECHA-ALTA        PIC X(08).
+005064 01  ENTRADA-SALARIO           PIC X(09).
+005065 01  ENTRADA-SALARIO-NUM       REDEFINES ENTRADA-SALARIO
+005066                                     PIC 9(07)V99.
+005067
+005070******************************************************************
+005071*    NOMBRE DINAMICO DE LA COPIA DE RESPALDO FECHADA DE
+005072*    empleados.csv, GENERADO ANTES DE ABRIR EL FICHERO MAESTRO.
+005073******************************************************************
+005074 01  WS-FECHA-RESPALDO         PIC 9(08).
+005075 01  WS-NOMBRE-RESPALDO        PIC X(60) VALUE SPACES.
+005076
+005100******************************************************************
+005200*    TABLA DE IDENTIFICADORES YA EXISTENTES EN EL FICHERO, USADA
+005300*    PARA RECHAZAR ALTAS DUPLICADAS SIN TENER QUE REABRIR EL
+005400*    FICHERO SECUENCIAL EN MODO LECTURA DURANTE LA CARGA.
+005500******************************************************************
+005600 01  TABLA-IDS.
+005700     05 TABLA-IDS-TOTAL       PIC 9(05) COMP VALUE ZERO.
+005800     05 TABLA-IDS-ENTRADA     OCCURS 10000 TIMES
+005900                              INDEXED BY TABLA-IDS-IDX.
+006000        10 TABLA-IDS-VALOR    PIC 9(05).
+006100
+006200 01  FICH-SWITCHES.
+006300     05 FICH-FIN-FICHERO-SW   PIC X(01) VALUE "N".
+006400        88 FICH-FIN-FICHERO          VALUE "S".
+006500     05 FICH-ID-DUPLICADO-SW  PIC X(01) VALUE "N".
+006600        88 FICH-ID-DUPLICADO         VALUE "S".
+006650     05 FICH-CAMPO-INVALIDO-SW PIC X(01) VALUE "N".
+006660        88 FICH-CAMPO-INVALIDO       VALUE "S".
+006670     05 TRANS-FIN-FICHERO-SW  PIC X(01) VALUE "N".
+006680        88 TRANS-FIN-FICHERO         VALUE "S".
+006690     05 FICH-TABLA-LLENA-SW   PIC X(01) VALUE "N".
+006691        88 FICH-TABLA-LLENA          VALUE "S".
+006692     05 FICH-CIERRE-ABORTADO-SW PIC X(01) VALUE "N".
+006693        88 FICH-CIERRE-ABORTADO       VALUE "S".
+006700
+006710******************************************************************
+006720*    PARAMETRO DE EJECUCION: PERMITE SELECCIONAR ENTRE EL ALTA
+006730*    INTERACTIVA (POR DEFECTO) Y LA CARGA POR LOTE A PARTIR DEL
+006740*    FICHERO DE TRANSACCIONES EMPTRANS. FORMATO ESPERADO EN LA
+006750*    LINEA DE PARAMETROS: LOTE <ID-OPERADOR>
+006760******************************************************************
+006770 01  WS-LINEA-PARAMETRO       PIC X(80) VALUE SPACES.
+006780 01  WS-PARM-MODO             PIC X(10) VALUE SPACES.
+006790 01  WS-PARM-OPERADOR         PIC X(08) VALUE SPACES.
+006800
+006810 01  MODO-EJECUCION-SW        PIC X(01) VALUE "I".
+006820     88 MODO-LOTE                    VALUE "L".
+006830     88 MODO-INTERACTIVO             VALUE "I".
+006840
+006850 01  CONTADORES-LOTE.
+006860     05 LOTE-LEIDOS           PIC 9(05) COMP VALUE ZERO.
+006870     05 LOTE-GRABADOS         PIC 9(05) COMP VALUE ZERO.
+006880     05 LOTE-RECHAZADOS       PIC 9(05) COMP VALUE ZERO.
+006890
+006891******************************************************************
+006892*    CONTADOR DE ALTAS CONFIRMADAS EN LA SESION ACTUAL, USADO PARA
+006893*    EL CHECKPOINT DE REINICIO (SE GRABA EN EMPREINI CADA 10
+006894*    ALTAS).
+006895******************************************************************
+006896 01  CONTADOR-CHECKPOINT      PIC 9(05) COMP VALUE ZERO.
+006897 01  CHECKPOINT-COCIENTE      PIC 9(05) COMP VALUE ZERO.
+006898 01  CHECKPOINT-RESTO         PIC 9(05) COMP VALUE ZERO.
+006899
+006900 PROCEDURE DIVISION.
+006910******************************************************************
+007000*    0000-MAINLINE
+007100*    CONTROLA LA SECUENCIA GENERAL DEL PROGRAMA. SEGUN EL
+007110*    PARAMETRO DE EJECUCION, TRABAJA EN MODO INTERACTIVO (ALTA POR
+007120*    ACCEPT) O EN MODO LOTE (ALTA A PARTIR DE EMPTRANS).
+007200******************************************************************
+007300 0000-MAINLINE.
+007310     PERFORM 0500-LEER-PARAMETRO
+007320         THRU 0500-EXIT.
+007400
+007500*    1. ABRIMOS LOS FICHEROS CON LA LOGICA CORRECTA.
+007600     PERFORM 1000-GESTIONAR-APERTURA
+007700         THRU 1000-EXIT.
+007800
+007900     IF MODO-LOTE
+007910         PERFORM 2500-CARGA-LOTE
+007920             THRU 2500-EXIT
+007930     ELSE
+007940*        PREGUNTAMOS AL USUARIO SI QUIERE ANADIR REGISTROS.
+008000         DISPLAY "Desea insertar registros (S/N)?"
+008100         ACCEPT SI-NO
+008300         PERFORM 2000-INSERTAR-REGISTROS
+008400             THRU 2000-EXIT
+008500             UNTIL SI-NO = "N" OR SI-NO = "n"
+008550     END-IF.
+008600
+008700*    2. CERRAMOS LOS FICHEROS Y TERMINAMOS.
+008800     PERFORM 8000-CERRAR-ARCHIVO
+008900         THRU 8000-EXIT.
+009000     PERFORM 9999-FIN-PROGRAMA
+009100         THRU 9999-EXIT.
+009200
+009300 0000-EXIT.
+009400     EXIT.
+009450
+009460******************************************************************
+009470*    0500-LEER-PARAMETRO
+009480*    LEE LA LINEA DE PARAMETROS DE EJECUCION. SI EMPIEZA POR
+009490*    "LOTE", ACTIVA EL MODO DE CARGA POR LOTE Y TOMA EL SEGUNDO
+009500*    PARAMETRO COMO IDENTIFICADOR DE OPERADOR PARA LA AUDITORIA;
+009510*    EN CUALQUIER OTRO CASO, EL PROGRAMA SIGUE EN MODO INTERACTIVO
+009520*    Y PIDE EL OPERADOR POR PANTALLA COMO HASTA AHORA.
+009530******************************************************************
+009540 0500-LEER-PARAMETRO.
+009550     ACCEPT WS-LINEA-PARAMETRO FROM COMMAND-LINE.
+009560     UNSTRING WS-LINEA-PARAMETRO DELIMITED BY SPACE
+009570         INTO WS-PARM-MODO WS-PARM-OPERADOR.
+009580
+009590     IF WS-PARM-MODO = "LOTE"
+009600         SET MODO-LOTE TO TRUE
+009610         MOVE WS-PARM-OPERADOR TO WS-OPERADOR
+009620         IF WS-OPERADOR = SPACES
+009630             MOVE "LOTE" TO WS-OPERADOR
+009640         END-IF
+009650     ELSE
+009660         SET MODO-INTERACTIVO TO TRUE
+009670         DISPLAY MSG-OPERADOR
+009680         ACCEPT WS-OPERADOR
+009690     END-IF.
+009700
+009710 0500-EXIT.
+009720     EXIT.
+009500
+009600******************************************************************
+009700*    1000-GESTIONAR-APERTURA
+009800*    ABRE EL FICHERO PARA AÑADIR AL FINAL (MODO EXTEND), O LO
+009900*    CREA SI TODAVIA NO EXISTE. DE PASO CARGA EN MEMORIA LOS
+010000*    IDENTIFICADORES YA PRESENTES PARA PODER DETECTAR ALTAS
+010100*    DUPLICADAS.
+010200******************************************************************
+010300 1000-GESTIONAR-APERTURA.
+010310     PERFORM 1020-VERIFICAR-REINICIO
+010320         THRU 1020-EXIT.
+010350     PERFORM 1050-PREPARAR-RESPALDO
+010360         THRU 1050-EXIT.
+010400     PERFORM 1100-CARGAR-IDS-EXISTENTES
+010500         THRU 1100-EXIT.
+010600
+010700*    INTENTA ABRIR PARA AÑADIR AL FINAL (MODO EXTEND).
+010800     OPEN EXTEND EMPLEADOS-ARCHIVO.
+010900*    SI FALLA PORQUE EL FICHERO NO EXISTE (STATUS 35)...
+011000     IF FS-STATUS = "35"
+011100*        ...ENTONCES LO CREA ABRIENDOLO EN MODO OUTPUT.
+011200         OPEN OUTPUT EMPLEADOS-ARCHIVO
+011300     END-IF.
+011400*    SI DESPUES DE TODO, EL STATUS NO ES "00", HAY UN ERROR GRAVE.
+011500     IF FS-STATUS NOT = "00"
+011600         DISPLAY "Error fatal de fichero. STATUS: " FS-STATUS
+011700         PERFORM 9999-FIN-PROGRAMA THRU 9999-EXIT
+011800     END-IF.
+011810
+011820*    ABRE EL LOG DE AUDITORIA CON LA MISMA LOGICA EXTEND/OUTPUT.
+011830     OPEN EXTEND EMPLEADOS-LOG.
+011840     IF FS-STATUS-LOG = "35"
+011850         OPEN OUTPUT EMPLEADOS-LOG
+011860     END-IF.
+011870     IF FS-STATUS-LOG NOT = "00"
+011880         DISPLAY "Error fatal en el log de auditoria. STATUS: "
+011890             FS-STATUS-LOG
+011900         PERFORM 9999-FIN-PROGRAMA THRU 9999-EXIT
+011910     END-IF.
+011920
+012000 1000-EXIT.
+012100     EXIT.
+012200
+012210******************************************************************
+012211*    1020-VERIFICAR-REINICIO
+012212*    COMPRUEBA SI QUEDA UN FICHERO DE CHECKPOINT DE UNA SESION
+012213*    ANTERIOR QUE NO LLEGO A COMPLETARSE Y, DE SER ASI, AVISA
+012214*    CUANTAS ALTAS SE HABIAN CONFIRMADO. A CONTINUACION DEJA EL
+012215*    CHECKPOINT LISTO PARA LA SESION QUE EMPIEZA AHORA.
+012216******************************************************************
+012217 1020-VERIFICAR-REINICIO.
+012218     OPEN INPUT EMPLEADOS-REINICIO.
+012219     IF FS-STATUS-REINICIO = "00"
+012220         READ EMPLEADOS-REINICIO
+012221             AT END
+012222                 CONTINUE
+012223         END-READ
+012224         IF REINICIO-EN-CURSO
+012225             DISPLAY "Aviso: la sesion anterior no llego a "
+012225                 "completarse."
+012226             DISPLAY "Se habian confirmado "
+012226                 REINICIO-CONTADOR " alta(s) grabada(s)."
+012227         END-IF
+012228         CLOSE EMPLEADOS-REINICIO
+012229     END-IF.
+012230
+012231     MOVE ZERO TO CONTADOR-CHECKPOINT.
+012232     PERFORM 1030-GRABAR-CHECKPOINT
+012233         THRU 1030-EXIT.
+012234
+012235 1020-EXIT.
+012236     EXIT.
+012237
+012238******************************************************************
+012239*    1030-GRABAR-CHECKPOINT
+012240*    REESCRIBE EL FICHERO DE CHECKPOINT CON EL NUMERO DE ALTAS
+012241*    CONFIRMADAS HASTA AHORA EN ESTA SESION Y SU ESTADO (EN CURSO
+012242*    O COMPLETA).
+012243******************************************************************
+012244 1030-GRABAR-CHECKPOINT.
+012245     OPEN OUTPUT EMPLEADOS-REINICIO.
+012246     MOVE SPACES TO REINICIO-REGISTRO.
+012247     MOVE CONTADOR-CHECKPOINT TO REINICIO-CONTADOR.
+012248     MOVE "N" TO REINICIO-ESTADO.
+012249     WRITE REINICIO-REGISTRO.
+012250     CLOSE EMPLEADOS-REINICIO.
+012250
+012251 1030-EXIT.
+012252     EXIT.
+012253
+012254******************************************************************
+012260*    1050-PREPARAR-RESPALDO
+012270*    CONSTRUYE EL NOMBRE FECHADO DE LA COPIA DE RESPALDO
+012280*    (empleados_AAAAMMDD.csv) QUE SE GENERARA AL RECORRER EL
+012290*    FICHERO MAESTRO EN 1100-CARGAR-IDS-EXISTENTES.
+012295******************************************************************
+012296 1050-PREPARAR-RESPALDO.
+012297     ACCEPT WS-FECHA-RESPALDO FROM DATE YYYYMMDD.
+012298     STRING "g:\Usuarios\empleados_" DELIMITED BY SIZE
+012299            WS-FECHA-RESPALDO       DELIMITED BY SIZE
+012300            ".csv"                  DELIMITED BY SIZE
+012301         INTO WS-NOMBRE-RESPALDO.
+012302
+012303 1050-EXIT.
+012304     EXIT.
+012305
+012306******************************************************************
+012400*    1100-CARGAR-IDS-EXISTENTES
+012500*    LEE EL FICHERO EN MODO INPUT PARA RECOPILAR EN LA TABLA-IDS
+012600*    TODOS LOS EMPLEADOS-ID YA GRABADOS Y, DE PASO, VUELCA CADA
+012620*    REGISTRO LEIDO A LA COPIA DE RESPALDO FECHADA DEL DIA. SI EL
+012700*    FICHERO TODAVIA NO EXISTE, NO HAY NADA QUE RESPALDAR Y LA
+012750*    TABLA QUEDA SENCILLAMENTE VACIA.
+012800******************************************************************
+012900 1100-CARGAR-IDS-EXISTENTES.
+013000     MOVE ZERO TO TABLA-IDS-TOTAL.
+013100     MOVE "N" TO FICH-FIN-FICHERO-SW.
+013200
+013300     OPEN INPUT EMPLEADOS-ARCHIVO.
+013400     IF FS-STATUS = "00"
+013450         OPEN OUTPUT EMPLEADOS-RESPALDO
+013460         IF FS-STATUS-RESPALDO NOT = "00"
+013470             DISPLAY "Error al abrir la copia de respaldo. "
+013480                 "STATUS: " FS-STATUS-RESPALDO
+013490         END-IF
+013500         PERFORM 1110-LEER-UN-ID
+013600             THRU 1110-EXIT
+013700             UNTIL FICH-FIN-FICHERO
+013800         CLOSE EMPLEADOS-ARCHIVO
+013850         CLOSE EMPLEADOS-RESPALDO
+013870     ELSE
+013880*        EL FICHERO TODAVIA NO EXISTE: SE CIERRA IGUALMENTE PARA
+013890*        DEJAR EL MANEJADOR LIBRE ANTES DE QUE 1000-GESTIONAR-
+013891*        APERTURA LO REABRA EN MODO EXTEND/OUTPUT.
+013892         CLOSE EMPLEADOS-ARCHIVO
+013900     END-IF.
+014000
+014100 1100-EXIT.
+014200     EXIT.
+014300
+014400 1110-LEER-UN-ID.
+014500     READ EMPLEADOS-ARCHIVO
+014600         AT END
+014700             MOVE "S" TO FICH-FIN-FICHERO-SW
+014800         NOT AT END
+014850             WRITE RESPALDO-REGISTRO FROM EMPLEADOS-REGISTRO
+014860             IF FS-STATUS-RESPALDO NOT = "00"
+014870                 DISPLAY "Error al escribir en la copia de "
+014880                     "respaldo. STATUS: " FS-STATUS-RESPALDO
+014890             END-IF
+014900             IF TABLA-IDS-TOTAL < 10000
+015000                 ADD 1 TO TABLA-IDS-TOTAL
+015100                 MOVE EMPLEADOS-ID
+015200                     TO TABLA-IDS-ENTRADA(TABLA-IDS-TOTAL)
+015250             ELSE
+015260                 IF NOT FICH-TABLA-LLENA
+015270                     DISPLAY MSG-TABLA-LLENA
+015280                     MOVE "S" TO FICH-TABLA-LLENA-SW
+015290                 END-IF
+015300             END-IF
+015400     END-READ.
+015500
+015600 1110-EXIT.
+015700     EXIT.
+015800
+015900******************************************************************
+016000*    2000-INSERTAR-REGISTROS
+016100*    PIDE LOS DATOS DE UN EMPLEADO Y LO ANADE AL FICHERO SI SU
+016200*    IDENTIFICADOR NO ESTA YA EN USO.
+016300******************************************************************
+016400 2000-INSERTAR-REGISTROS.
+016450     PERFORM 2005-PEDIR-ID-UNICO
+016460         THRU 2005-EXIT.
+016700
+016800     PERFORM 2020-PEDIR-NOMBRE
+016900         THRU 2020-EXIT.
+017450     PERFORM 2030-PEDIR-APELLIDO1
+017460         THRU 2030-EXIT.
+017470     PERFORM 2040-PEDIR-APELLIDO2
+017480         THRU 2040-EXIT.
+017490     PERFORM 2050-PEDIR-DEPTO
+017495         THRU 2050-EXIT.
+017496     PERFORM 2060-PEDIR-FECHA-ALTA
+017497         THRU 2060-EXIT.
+017498     PERFORM 2070-PEDIR-SALARIO
+017499         THRU 2070-EXIT.
+018000
+018100     WRITE EMPLEADOS-REGISTRO.
+018200
+018300*    COMPROBAMOS SI LA ESCRITURA HA SIDO CORRECTA.
+018400     IF FS-STATUS NOT = "00"
+018410         DISPLAY "Error al escribir en el fichero. STATUS: "
+018420             FS-STATUS
+018430         MOVE "S" TO FICH-CIERRE-ABORTADO-SW
+018600         PERFORM 8000-CERRAR-ARCHIVO THRU 8000-EXIT
+018700         PERFORM 9999-FIN-PROGRAMA THRU 9999-EXIT
+018800     ELSE
+018900         DISPLAY "Registro guardado con exito."
+018950         PERFORM 2200-RECORDAR-ID-NUEVO THRU 2200-EXIT
+018960         PERFORM 2300-REGISTRAR-AUDITORIA THRU 2300-EXIT
+019100     END-IF.
+019300
+019400     DISPLAY "Desea insertar OTRO registro (S/N)?".
+019500     ACCEPT SI-NO.
+019600
+019700 2000-EXIT.
+019800     EXIT.
+019900
+019901******************************************************************
+019902*    2005-PEDIR-ID-UNICO
+019903*    REPITE LA PETICION DEL IDENTIFICADOR HASTA QUE SEA VALIDO Y
+019904*    NO ESTE YA EN USO, EN LUGAR DE ABANDONAR TODO EL REGISTRO
+019905*    CUANDO SALE DUPLICADO.
+019906******************************************************************
+019907 2005-PEDIR-ID-UNICO.
+019908     MOVE "S" TO FICH-ID-DUPLICADO-SW.
+019909     PERFORM 2006-VALIDAR-ID-UNICO
+019910         THRU 2006-EXIT
+019911         UNTIL NOT FICH-ID-DUPLICADO.
+019912
+019913 2005-EXIT.
+019914     EXIT.
+019915
+019916 2006-VALIDAR-ID-UNICO.
+019917     PERFORM 2010-PEDIR-ID
+019918         THRU 2010-EXIT.
+019919     PERFORM 2100-VALIDAR-ID-DUPLICADO
+019920         THRU 2100-EXIT.
+019921     IF FICH-ID-DUPLICADO
+019922         DISPLAY "ID ya existe, teclee otro identificador."
+019923     END-IF.
+019924
+019925 2006-EXIT.
+019926     EXIT.
+019927
+019750******************************************************************
+019760*    2010-PEDIR-ID
+019770*    REPITE EL ACCEPT HASTA QUE EL IDENTIFICADOR TECLEADO SEA
+019780*    TOTALMENTE NUMERICO Y DISTINTO DE CERO.
+019790******************************************************************
+019800 2010-PEDIR-ID.
+019810     MOVE "S" TO FICH-CAMPO-INVALIDO-SW.
+019820     PERFORM 2011-LEER-ID
+019830         THRU 2011-EXIT
+019840         UNTIL NOT FICH-CAMPO-INVALIDO.
+019850
+019860 2010-EXIT.
+019870     EXIT.
+019880
+019890 2011-LEER-ID.
+019900     DISPLAY IDENTIFICADOR.
+019910     ACCEPT ENTRADA-ID.
+019920     IF ENTRADA-ID IS NUMERIC AND ENTRADA-ID NOT = ZERO
+019930         MOVE ENTRADA-ID TO EMPLEADOS-ID
+019940         MOVE "N" TO FICH-CAMPO-INVALIDO-SW
+019950     ELSE
+019960         DISPLAY MSG-ID-INVALIDO
+019970         MOVE "S" TO FICH-CAMPO-INVALIDO-SW
+019980     END-IF.
+019990
+019995 2011-EXIT.
+019996     EXIT.
+019997
+019998******************************************************************
+019999*    2020-PEDIR-NOMBRE
+020001*    REPITE EL ACCEPT HASTA QUE EL NOMBRE NO QUEDE EN BLANCO.
+020002******************************************************************
+020003 2020-PEDIR-NOMBRE.
+020004     MOVE "S" TO FICH-CAMPO-INVALIDO-SW.
+020005     PERFORM 2021-LEER-NOMBRE
+020006         THRU 2021-EXIT
+020007         UNTIL NOT FICH-CAMPO-INVALIDO.
+020008
+020009 2020-EXIT.
+020010     EXIT.
+020011
+020012 2021-LEER-NOMBRE.
+020013     DISPLAY NOMBRE.
+020014     ACCEPT EMPLEADOS-NOMBRE.
+020015     IF EMPLEADOS-NOMBRE = SPACES
+020016         DISPLAY MSG-CAMPO-INVALIDO
+020017         MOVE "S" TO FICH-CAMPO-INVALIDO-SW
+020018     ELSE
+020019         MOVE "N" TO FICH-CAMPO-INVALIDO-SW
+020020     END-IF.
+020021
+020022 2021-EXIT.
+020023     EXIT.
+020024
+020025******************************************************************
+020026*    2030-PEDIR-APELLIDO1
+020027*    REPITE EL ACCEPT HASTA QUE EL PRIMER APELLIDO NO QUEDE EN
+020028*    BLANCO.
+020029******************************************************************
+020030 2030-PEDIR-APELLIDO1.
+020031     MOVE "S" TO FICH-CAMPO-INVALIDO-SW.
+020032     PERFORM 2031-LEER-APELLIDO1
+020033         THRU 2031-EXIT
+020034         UNTIL NOT FICH-CAMPO-INVALIDO.
+020035
+020036 2030-EXIT.
+020037     EXIT.
+020038
+020039 2031-LEER-APELLIDO1.
+020040     DISPLAY APELLIDO1.
+020041     ACCEPT EMPLEADOS-APELLIDO1.
+020042     IF EMPLEADOS-APELLIDO1 = SPACES
+020043         DISPLAY MSG-CAMPO-INVALIDO
+020044         MOVE "S" TO FICH-CAMPO-INVALIDO-SW
+020045     ELSE
+020046         MOVE "N" TO FICH-CAMPO-INVALIDO-SW
+020047     END-IF.
+020048
+020049 2031-EXIT.
+020050     EXIT.
+020051
+020052******************************************************************
+020053*    2040-PEDIR-APELLIDO2
+020054*    REPITE EL ACCEPT HASTA QUE EL SEGUNDO APELLIDO NO QUEDE EN
+020055*    BLANCO.
+020056******************************************************************
+020057 2040-PEDIR-APELLIDO2.
+020058     MOVE "S" TO FICH-CAMPO-INVALIDO-SW.
+020059     PERFORM 2041-LEER-APELLIDO2
+020060         THRU 2041-EXIT
+020061         UNTIL NOT FICH-CAMPO-INVALIDO.
+020062
+020063 2040-EXIT.
+020064     EXIT.
+020065
+020066 2041-LEER-APELLIDO2.
+020067     DISPLAY APELLIDO2.
+020068     ACCEPT EMPLEADOS-APELLIDO2.
+020069     IF EMPLEADOS-APELLIDO2 = SPACES
+020070         DISPLAY MSG-CAMPO-INVALIDO
+020071         MOVE "S" TO FICH-CAMPO-INVALIDO-SW
+020072     ELSE
+020073         MOVE "N" TO FICH-CAMPO-INVALIDO-SW
+020074     END-IF.
+020075
+020076 2041-EXIT.
+020077     EXIT.
+020078
+020079******************************************************************
+020080*    2050-PEDIR-DEPTO
+020081*    REPITE EL ACCEPT HASTA QUE EL CODIGO DE DEPARTAMENTO SEA
+020082*    UNO DE LOS VALIDOS (ADM/VEN/PRD/RRH/TEC).
+020083******************************************************************
+020084 2050-PEDIR-DEPTO.
+020085     MOVE "S" TO FICH-CAMPO-INVALIDO-SW.
+020086     PERFORM 2051-LEER-DEPTO
+020087         THRU 2051-EXIT
+020088         UNTIL NOT FICH-CAMPO-INVALIDO.
+020089
+020090 2050-EXIT.
+020091     EXIT.
+020092
+020093 2051-LEER-DEPTO.
+020094     DISPLAY DEPARTAMENTO.
+020095     ACCEPT ENTRADA-DEPTO.
+020096     IF ENTRADA-DEPTO-VALIDO
+020097         MOVE ENTRADA-DEPTO TO EMPLEADOS-DEPTO
+020098         MOVE "N" TO FICH-CAMPO-INVALIDO-SW
+020099     ELSE
+020100         DISPLAY MSG-DEPTO-INVALIDO
+020101         MOVE "S" TO FICH-CAMPO-INVALIDO-SW
+020102     END-IF.
+020103
+020104 2051-EXIT.
+020105     EXIT.
+020106
+020107******************************************************************
+020108*    2060-PEDIR-FECHA-ALTA
+020109*    REPITE EL ACCEPT HASTA QUE LA FECHA DE ALTA SEA NUMERICA Y
+020110*    DISTINTA DE CERO.
+020111******************************************************************
+020112 2060-PEDIR-FECHA-ALTA.
+020113     MOVE "S" TO FICH-CAMPO-INVALIDO-SW.
+020114     PERFORM 2061-LEER-FECHA-ALTA
+020115         THRU 2061-EXIT
+020116         UNTIL NOT FICH-CAMPO-INVALIDO.
+020117
+020118 2060-EXIT.
+020119     EXIT.
+020120
+020121 2061-LEER-FECHA-ALTA.
+020122     DISPLAY FECHA-ALTA.
+020123     ACCEPT ENTRADA-FECHA-ALTA.
+020124     IF ENTRADA-FECHA-ALTA IS NUMERIC
+020125         AND ENTRADA-FECHA-ALTA NOT = ZERO
+020126         MOVE ENTRADA-FECHA-ALTA TO EMPLEADOS-FECHA-ALTA
+020127         MOVE "N" TO FICH-CAMPO-INVALIDO-SW
+020128     ELSE
+020129         DISPLAY MSG-FECHA-INVALIDA
+020130         MOVE "S" TO FICH-CAMPO-INVALIDO-SW
+020131     END-IF.
+020132
+020133 2061-EXIT.
+020134     EXIT.
+020135
+020136******************************************************************
+020137*    2070-PEDIR-SALARIO
+020138*    REPITE EL ACCEPT HASTA QUE EL SALARIO TECLEADO SEA NUMERICO.
+020139******************************************************************
+020140 2070-PEDIR-SALARIO.
+020141     MOVE "S" TO FICH-CAMPO-INVALIDO-SW.
+020142     PERFORM 2071-LEER-SALARIO
+020143         THRU 2071-EXIT
+020144         UNTIL NOT FICH-CAMPO-INVALIDO.
+020145
+020146 2070-EXIT.
+020147     EXIT.
+020148
+020149 2071-LEER-SALARIO.
+020150     DISPLAY SALARIO.
+020151     ACCEPT ENTRADA-SALARIO.
+020152     IF ENTRADA-SALARIO IS NUMERIC
+020153         MOVE ENTRADA-SALARIO-NUM TO EMPLEADOS-SALARIO
+020154         MOVE "N" TO FICH-CAMPO-INVALIDO-SW
+020155     ELSE
+020156         DISPLAY MSG-SALARIO-INVALIDO
+020157         MOVE "S" TO FICH-CAMPO-INVALIDO-SW
+020158     END-IF.
+020159
+020160 2071-EXIT.
+020161     EXIT.
+020162
+020163******************************************************************
+020164*    2100-VALIDAR-ID-DUPLICADO
+020200*    RECORRE LA TABLA-IDS BUSCANDO EL EMPLEADOS-ID TECLEADO.
+020300******************************************************************
+020400 2100-VALIDAR-ID-DUPLICADO.
+020500     MOVE "N" TO FICH-ID-DUPLICADO-SW.
+020600     PERFORM 2110-COMPARAR-ID
+020700         THRU 2110-EXIT
+020800         VARYING TABLA-IDS-IDX FROM 1 BY 1
+020900         UNTIL TABLA-IDS-IDX > TABLA-IDS-TOTAL
+021000         OR FICH-ID-DUPLICADO.
+021100
+021200 2100-EXIT.
+021300     EXIT.
+021400
+021500 2110-COMPARAR-ID.
+021600     IF TABLA-IDS-VALOR(TABLA-IDS-IDX) = EMPLEADOS-ID
+021700         MOVE "S" TO FICH-ID-DUPLICADO-SW
+021800     END-IF.
+021900
+022000 2110-EXIT.
+022100     EXIT.
+022200
+022300******************************************************************
+022400*    2200-RECORDAR-ID-NUEVO
+022500*    AÑADE EL EMPLEADOS-ID RECIEN GRABADO A LA TABLA-IDS PARA QUE
+022600*    TAMBIEN SE DETECTE COMO DUPLICADO DENTRO DE LA MISMA SESION.
+022700******************************************************************
+022800 2200-RECORDAR-ID-NUEVO.
+022900     IF TABLA-IDS-TOTAL < 10000
+023000         ADD 1 TO TABLA-IDS-TOTAL
+023050         MOVE EMPLEADOS-ID TO TABLA-IDS-ENTRADA(TABLA-IDS-TOTAL)
+023060     ELSE
+023070         IF NOT FICH-TABLA-LLENA
+023080             DISPLAY MSG-TABLA-LLENA
+023090             MOVE "S" TO FICH-TABLA-LLENA-SW
+023100         END-IF
+023200     END-IF.
+023210
+023220     ADD 1 TO CONTADOR-CHECKPOINT.
+023230     DIVIDE CONTADOR-CHECKPOINT BY 10
+023240         GIVING CHECKPOINT-COCIENTE
+023250         REMAINDER CHECKPOINT-RESTO.
+023260     IF CHECKPOINT-RESTO = ZERO
+023270         PERFORM 1030-GRABAR-CHECKPOINT
+023280             THRU 1030-EXIT
+023290     END-IF.
+023300
+023400 2200-EXIT.
+023500     EXIT.
+023510
+023520******************************************************************
+023530*    2300-REGISTRAR-AUDITORIA
+023540*    ANOTA EN EMPLEADOS-LOG QUIEN Y CUANDO DIO DE ALTA EL
+023550*    REGISTRO RECIEN ESCRITO.
+023560******************************************************************
+023570 2300-REGISTRAR-AUDITORIA.
+023575     MOVE SPACES         TO LOG-REGISTRO.
+023580     MOVE EMPLEADOS-ID   TO LOG-ID.
+023590     MOVE WS-OPERADOR    TO LOG-OPERADOR.
+023600     ACCEPT LOG-FECHA    FROM DATE YYYYMMDD.
+023610     ACCEPT LOG-HORA     FROM TIME.
+023620     WRITE LOG-REGISTRO.
+023630     IF FS-STATUS-LOG NOT = "00"
+023631         DISPLAY "Error al escribir en el log. STATUS: "
+023632             FS-STATUS-LOG
+023633     END-IF.
+023640 2300-EXIT.
+023650     EXIT.
+023660
+023661******************************************************************
+023662*    2500-CARGA-LOTE
+023663*    CARGA MASIVA DE ALTAS: LEE CADA TRANSACCION DEL FICHERO
+023664*    EMPTRANS Y LA GRABA EN EMPLEADOS-ARCHIVO SIN INTERVENCION DEL
+023665*    OPERADOR, APLICANDO LAS MISMAS VALIDACIONES Y EL MISMO
+023666*    CONTROL DE DUPLICADOS QUE EL ALTA INTERACTIVA.
+023667******************************************************************
+023668 2500-CARGA-LOTE.
+023669     DISPLAY "Carga por lote. Leyendo EMPTRANS...".
+023670     MOVE ZERO TO LOTE-LEIDOS LOTE-GRABADOS LOTE-RECHAZADOS.
+023671     MOVE "N" TO TRANS-FIN-FICHERO-SW.
+023672
+023673     OPEN INPUT EMPLEADOS-TRANS.
+023674     IF FS-STATUS-TRANS NOT = "00"
+023675         DISPLAY "No se pudo abrir EMPTRANS. STATUS: "
+023676             FS-STATUS-TRANS
+023677     ELSE
+023678         PERFORM 2510-PROCESAR-TRANSACCION
+023679             THRU 2510-EXIT
+023680             UNTIL TRANS-FIN-FICHERO
+023681         CLOSE EMPLEADOS-TRANS
+023682         DISPLAY "Transacciones leidas   : " LOTE-LEIDOS
+023683         DISPLAY "Altas grabadas         : " LOTE-GRABADOS
+023684         DISPLAY "Transacciones rechazadas: " LOTE-RECHAZADOS
+023685     END-IF.
+023686
+023687 2500-EXIT.
+023688     EXIT.
+023689
+023690 2510-PROCESAR-TRANSACCION.
+023691     READ EMPLEADOS-TRANS
+023692         AT END
+023693             MOVE "S" TO TRANS-FIN-FICHERO-SW
+023694         NOT AT END
+023695             ADD 1 TO LOTE-LEIDOS
+023696             PERFORM 2520-VALIDAR-Y-GRABAR-LOTE
+023697                 THRU 2520-EXIT
+023698     END-READ.
+023699
+023700 2510-EXIT.
+023701     EXIT.
+023702
+023703 2520-VALIDAR-Y-GRABAR-LOTE.
+023704     IF TRANS-ID = ZERO
+023705         OR TRANS-NOMBRE = SPACES
+023706         OR TRANS-APELLIDO1 = SPACES
+023707         OR TRANS-APELLIDO2 = SPACES
+023708         DISPLAY "Transaccion con datos incompletos, ID: "
+023709             TRANS-ID
+023710         ADD 1 TO LOTE-RECHAZADOS
+023711     ELSE
+023712         MOVE TRANS-ID TO EMPLEADOS-ID
+023713         PERFORM 2100-VALIDAR-ID-DUPLICADO
+023714             THRU 2100-EXIT
+023715         IF FICH-ID-DUPLICADO
+023716             DISPLAY "ID ya existe, transaccion rechazada: "
+023717                 TRANS-ID
+023718             ADD 1 TO LOTE-RECHAZADOS
+023719         ELSE
+023720         IF NOT TRANS-DEPTO-VALIDO
+023721             OR TRANS-FECHA-ALTA IS NOT NUMERIC
+023722             OR TRANS-FECHA-ALTA = ZERO
+023723             OR TRANS-SALARIO IS NOT NUMERIC
+023724             DISPLAY "Transaccion con departamento, fecha de "
+023725                 "alta o salario invalidos, ID: " TRANS-ID
+023726             ADD 1 TO LOTE-RECHAZADOS
+023727         ELSE
+023728             MOVE TRANS-NOMBRE     TO EMPLEADOS-NOMBRE
+023729             MOVE TRANS-APELLIDO1  TO EMPLEADOS-APELLIDO1
+023730             MOVE TRANS-APELLIDO2  TO EMPLEADOS-APELLIDO2
+023731             MOVE TRANS-DEPTO      TO EMPLEADOS-DEPTO
+023732             MOVE TRANS-FECHA-ALTA TO EMPLEADOS-FECHA-ALTA
+023733             MOVE TRANS-SALARIO    TO EMPLEADOS-SALARIO
+023734             WRITE EMPLEADOS-REGISTRO
+023735             IF FS-STATUS NOT = "00"
+023736                 DISPLAY "Error al escribir. STATUS: "
+023737                     FS-STATUS
+023738                 ADD 1 TO LOTE-RECHAZADOS
+023739             ELSE
+023742                 ADD 1 TO LOTE-GRABADOS
+023743                 PERFORM 2200-RECORDAR-ID-NUEVO THRU 2200-EXIT
+023744                 PERFORM 2300-REGISTRAR-AUDITORIA THRU 2300-EXIT
+023745             END-IF
+023746         END-IF
+023747         END-IF
+023748     END-IF.
+023749
+023754 2520-EXIT.
+023755     EXIT.
+023756
+023800******************************************************************
+023810*    8000-CERRAR-ARCHIVO
+023900******************************************************************
+024000 8000-CERRAR-ARCHIVO.
+024100     CLOSE EMPLEADOS-ARCHIVO.
+024110     CLOSE EMPLEADOS-LOG.
+024120
+024130     OPEN OUTPUT EMPLEADOS-REINICIO.
+024135     MOVE SPACES TO REINICIO-REGISTRO.
+024140     MOVE CONTADOR-CHECKPOINT TO REINICIO-CONTADOR.
+024145     IF FICH-CIERRE-ABORTADO
+024146         MOVE "N" TO REINICIO-ESTADO
+024147     ELSE
+024148         MOVE "S" TO REINICIO-ESTADO
+024149     END-IF.
+024160     WRITE REINICIO-REGISTRO.
+024170     CLOSE EMPLEADOS-REINICIO.
+024200
+024300 8000-EXIT.
+024400     EXIT.
+024500
+024600******************************************************************
+024700*    9999-FIN-PROGRAMA
+024800******************************************************************
+024900 9999-FIN-PROGRAMA.
+025000     STOP RUN.
+025100
+025200 9999-EXIT.
+025300     EXIT.
+025400
+025500 END PROGRAM Ficheros.
